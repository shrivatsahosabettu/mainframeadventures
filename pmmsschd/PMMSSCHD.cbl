@@ -15,6 +15,9 @@
       *   and for each line determines if a task should be submitted.  *00001500
       *   If a task is submitted, an entry is saved in REPORT seq. file*00001600
       *   If a task cannot be submitted, the first column will be E.   *00001700
+      *   A first column of P marks a paused task: skipped just like a *00001701
+      *    comment, but left in place (and named) for reporting, so a  *00001702
+      *    maintenance-window suspension doesn't destroy the schedule. *00001703
       *                                                                *00001800
       *   TASKLIST   Input for tasks to submit.                        *00001900
       *   REPORT     Output for execution log.                         *00002000
@@ -22,6 +25,39 @@
       ******************************************************************00002200
       * MODIFICATION LOG:                                              *00002300
       *   12/MAY/2020 - D. ASTA - Code started.                         00002400
+      *   08/AUG/2026 - D. ASTA - Added HOLDJOB command, submits with   00002401
+      *                           TYPRUN=HOLD so the job waits on the   00002402
+      *                           JES queue for a manual release.       00002403
+      *   08/AUG/2026 - D. ASTA - Added SUBMITJ command, submits a      00002404
+      *                           cataloged JCL library member via      00002405
+      *                           // INCLUDE MEMBER= instead of copying 00002406
+      *                           a single dataset through IEBGENER.    00002407
+      *   08/AUG/2026 - D. ASTA - Added REC-INDICATOR value 'P' for a   00002408
+      *                           paused task, skipped like a comment.  00002409
+      *   08/AUG/2026 - D. ASTA - Added REC-DEPEND-ON: a task naming a  00002410
+      *                           prerequisite command in this field    00002411
+      *                           only submits once that command has    00002412
+      *                           already run today. REC-SUBCOMMAND     00002413
+      *                           narrowed from 58 to 52 to make room.  00002414
+      *   08/AUG/2026 - D. ASTA - Added NOTIFY command: sends            00002415
+      *                           REC-SUBCOMMAND to the operator         00002416
+      *                           console via WTO instead of building    00002417
+      *                           JCL.                                   00002418
+      *   08/AUG/2026 - D. ASTA - REP-EXEC-RESULT now actually carries  00002419
+      *                           'E' for a task that failed validation,00002420
+      *                           instead of always being blank; a      00002421
+      *                           failed task no longer counts as a     00002422
+      *                           completed prerequisite for another    00002423
+      *                           task's dependency check.               00002424
+      *   08/AUG/2026 - D. ASTA - A task held up by REC-DEPEND-ON now    00002425
+      *                           keeps its submission window open and   00002426
+      *                           is reported 'W' (waiting) each poll,   00002427
+      *                           instead of the window closing for      00002428
+      *                           good once WS-SLEEP-MINS-UNSIGN had      00002429
+      *                           passed since REC-TIME.                 00002430
+      *   08/AUG/2026 - D. ASTA - 4000-PROCESS-TASKLIST-RECORD now       00002431
+      *                           tests REC-ACTIVE instead of repeating   00002432
+      *                           REC-INDICATOR = ' ' at every step.      00002433
       ******************************************************************00002500
        IDENTIFICATION DIVISION.                                         00002600
        PROGRAM-ID.   'PMMSSCHD'.                                        00002700
@@ -38,6 +74,8 @@
            SELECT TASKLIST-FILE ASSIGN TO DA-S-INFILE.                  00003800
            SELECT REPORT-FILE   ASSIGN TO DA-S-REPORT.                  00003900
            SELECT JCLFILE       ASSIGN TO UR-S-JCLDD.                   00004000
+           SELECT CONFIG-FILE   ASSIGN TO DA-S-CONFIG                   00004010
+                                FILE STATUS IS WS-CONFIG-STATUS.        00004020
       ******************************************************************00004100
        DATA DIVISION.                                                   00004200
       ******************************************************************00004300
@@ -50,6 +88,8 @@
            RECORD CONTAINS 80 CHARACTERS.                               00005000
        01  IN-RECORD.                                                   00005100
            05 REC-INDICATOR            PIC X.                           00005200
+              88 REC-ACTIVE                        VALUE ' '.           00005201
+              88 REC-PAUSED                         VALUE 'P'.          00005202
            05 REC-WEEKDAY.                                              00005300
               10 REC-WEEKDAY-MO        PIC X.                           00005400
               10 REC-WEEKDAY-TU        PIC X.                           00005500
@@ -65,7 +105,8 @@
               10 REC-DATE-DD           PIC XX.                          00006500
               10 REC-DATE-MM           PIC XX.                          00006600
            05 REC-COMMAND              PIC X(06).                       00006700
-           05 REC-SUBCOMMAND           PIC X(58).                       00006800
+           05 REC-DEPEND-ON            PIC X(06).                       00006750
+           05 REC-SUBCOMMAND           PIC X(52).                       00006800
       *******************                                               00006900
        FD  REPORT-FILE                                                  00007000
       *******************                                               00007100
@@ -94,6 +135,14 @@
            RECORD CONTAINS 80 CHARACTERS                                00009400
            RECORDING MODE IS F.                                         00009500
        01  OUTPUT-REC                  PIC X(80).                       00009600
+      *******************                                               00009601
+       FD  CONFIG-FILE                                                  00009602
+      *******************                                               00009603
+           LABEL RECORDS ARE STANDARD                                   00009604
+           RECORD CONTAINS 5 CHARACTERS.                                00009605
+       01  CONFIG-RECORD.                                               00009606
+           05 CFG-SLEEP-MINS           PIC 9(04).                       00009607
+           05 CFG-STOP-SW              PIC X.                           00009608
       **********************************                                00009700
        WORKING-STORAGE SECTION.                                         00009800
       **********************************                                00009900
@@ -106,6 +155,35 @@
               88 WS-VALID-DATA                      VALUE 'Y'.          00010600
            05 WS-SUBMIT-SW             PIC X        VALUE 'Y'.          00010700
               88 WS-SUBMIT                          VALUE 'Y'.          00010800
+           05 WS-HOLDJOB-SW            PIC X        VALUE 'N'.          00010801
+              88 WS-HOLDJOB                         VALUE 'Y'.          00010802
+           05 WS-DEPEND-FOUND-SW       PIC X        VALUE 'N'.          00010804
+              88 WS-DEPEND-FOUND                    VALUE 'Y'.          00010805
+           05 WS-PENDDEP-FOUND-SW      PIC X        VALUE 'N'.          00010805
+              88 WS-PENDDEP-FOUND                   VALUE 'Y'.          00010805
+           05 WS-PENDDEP-THIS-SW       PIC X        VALUE 'N'.          00010805
+              88 WS-PENDDEP-THIS                    VALUE 'Y'.          00010805
+       01  WS-CONFIG-STATUS            PIC XX.                          00010803
+       01  WS-DEPEND-TAB-CONSTANTS.                                     00010806
+           05 COUNTER-MAX-DEPEND       PIC 99       VALUE 20.           00010807
+       01  WS-DEPEND-WORK.                                              00010808
+           05 WS-DEPEND-COUNT          PIC 99       VALUE ZERO.         00010809
+           05 WS-DEPEND-SUB            PIC 99.                          00010810
+       01  WS-DEPEND-TABLE.                                             00010811
+           05 WS-TAB-DEPEND OCCURS 20 TIMES.                            00010812
+              10 WS-DEPEND-DONE-CMD    PIC X(06).                       00010813
+      * A task blocked on REC-DEPEND-ON is remembered here so its       00010814
+      *  submission window stays open across polls until the           00010814
+      *  prerequisite finally runs, instead of closing for good once    00010814
+      *  WS-SLEEP-MINS-UNSIGN minutes have passed since REC-TIME.       00010814
+       01  WS-PENDDEP-TAB-CONSTANTS.                                    00010814
+           05 COUNTER-MAX-PENDDEP      PIC 99       VALUE 20.           00010814
+       01  WS-PENDDEP-WORK.                                             00010814
+           05 WS-PENDDEP-COUNT         PIC 99       VALUE ZERO.         00010814
+           05 WS-PENDDEP-SUB           PIC 99.                          00010814
+       01  WS-PENDDEP-TABLE.                                            00010814
+           05 WS-TAB-PENDDEP OCCURS 20 TIMES.                           00010814
+              10 WS-PENDDEP-CMD        PIC X(06).                       00010814
        01  COUNTERS.                                                    00010900
            05 WS-COUNT-CMMD            PIC 9.                           00011000
            05 WS-COUNT-SCMD            PIC 9.                           00011100
@@ -160,12 +238,17 @@
            05 WS-STRING-FULL.                                           00016000
               10 WS-STRING-DSN-SYSUT1  PIC X(26).                       00016100
               10 WS-SUBCOMMAND         PIC X(46).                       00016200
+       01  WS-SUBMITJ-MEMBER.                                           00016201
+           05 WS-SUBMITJ-MEMBER-NAME   PIC X(08).                       00016202
        01  WS-SLEEP-PARM.                                               00016300
            05 WS-SLEEP-PARM-LENGTH     PIC 999 COMP VALUE 4.            00016400
            05 WS-SLEEP-PARM-TEXT       PIC X(04).                       00016500
        01  WS-SLEEP-TIME.                                               00016600
            05 WS-SLEEP-SECS-UNSIGN     PIC 9(04).                       00016700
            05 WS-SLEEP-MINS-UNSIGN     PIC 9(04).                       00016800
+       01  WS-WTO-PARM.                                                 00016810
+           05 WS-WTO-PARM-LENGTH       PIC 999 COMP VALUE 52.           00016820
+           05 WS-WTO-PARM-TEXT         PIC X(52).                       00016830
       ******************************************************************00016900
        PROCEDURE DIVISION.                                              00017000
       ******************************************************************00017100
@@ -182,6 +265,7 @@
            MOVE 10      TO WS-SLEEP-MINS-UNSIGN.                        00018200
            MOVE ZERO    TO WS-DOW.                                      00018300
            MOVE 'N'     TO WS-STOP-LOOP-SW.                             00018400
+           PERFORM 0004-LOAD-CONFIG-CHECKPOINT THRU 0004-EXIT.          00018410
            MOVE CURRENT-DATE TO WS-TODAYS-DATE.                         00018500
            MOVE TD-DAY TO WS-DAY1.                                      00018600
            MOVE TD-DAY TO WS-DAY2.                                      00018700
@@ -196,7 +280,9 @@
            MOVE TD-DAY TO WS-DAY1.                                      00019600
            IF NOT WS-DAY1 = WS-DAY2 THEN                                00019700
                MOVE TD-DAY TO WS-DAY2                                   00019800
-               PERFORM 9000-GET-DAY-OF-THE-WEEK THRU 9000-EXIT.         00019900
+               PERFORM 9000-GET-DAY-OF-THE-WEEK THRU 9000-EXIT           00019901
+               MOVE ZERO TO WS-DEPEND-COUNT                             00019902
+               MOVE ZERO TO WS-PENDDEP-COUNT.                           00019903
            MOVE TIME-OF-DAY TO WS-TODAYS-TIME.                          00020000
            OPEN INPUT  TASKLIST-FILE.                                   00020100
            MOVE 'N' TO WS-EOF-SW.                                       00020200
@@ -217,6 +303,41 @@
            CLOSE REPORT-FILE.                                           00021700
            DISPLAY 'SCHEDULER STOPPED: ' WS-TODAYS-TIME.                00021800
            STOP RUN.                                                    00021900
+      **********************************                                00021901
+       0004-LOAD-CONFIG-CHECKPOINT.                                     00021902
+      **********************************                                00021903
+      * A checkpoint left behind by a prior run means CONFIG changes    00021904
+      *  applied through TASKLIST-FILE survive a recycle of this job -  00021905
+      *  otherwise every restart would silently go back to a 10-minute 00021906
+      *  interval and forget an operator-issued STOP.                   00021907
+           OPEN INPUT CONFIG-FILE.                                      00021908
+           IF WS-CONFIG-STATUS = '00' THEN                              00021909
+               PERFORM 1000-READ-CONFIG-CHECKPOINT THRU 1000-EXIT       00021910
+               CLOSE CONFIG-FILE.                                       00021911
+       0004-EXIT.                                                       00021912
+           EXIT.                                                        00021913
+      **********************************                                00021914
+       1000-READ-CONFIG-CHECKPOINT.                                     00021915
+      **********************************                                00021916
+           READ CONFIG-FILE.                                            00021917
+           IF WS-CONFIG-STATUS = '00' THEN                               00021918
+               MOVE CFG-SLEEP-MINS TO WS-SLEEP-MINS-UNSIGN               00021919
+               MOVE CFG-STOP-SW    TO WS-STOP-LOOP-SW.                   00021920
+       1000-EXIT.                                                       00021921
+           EXIT.                                                        00021922
+      **********************************                                00021923
+       9300-WRITE-CONFIG-CHECKPOINT.                                    00021924
+      **********************************                                00021925
+      * Overwrite the single-record config checkpoint with the current  00021926
+      *  interval and STOP/running state, so a restart picks up where   00021927
+      *  the last CONFIG command left off instead of defaulting.        00021928
+           MOVE WS-SLEEP-MINS-UNSIGN TO CFG-SLEEP-MINS.                 00021929
+           MOVE WS-STOP-LOOP-SW      TO CFG-STOP-SW.                    00021930
+           OPEN OUTPUT CONFIG-FILE.                                     00021931
+           WRITE CONFIG-RECORD.                                         00021932
+           CLOSE CONFIG-FILE.                                           00021933
+       9300-EXIT.                                                       00021934
+           EXIT.                                                        00021935
       **********************************                                00022000
        3000-READ-TASKLIST-RECORDS.                                      00022100
       **********************************                                00022200
@@ -229,7 +350,13 @@
       **********************************                                00022900
        3100-UPDATE-REPORT.                                              00023000
       **********************************                                00023100
-           MOVE REC-INDICATOR  TO REP-EXEC-RESULT.                      00023200
+           IF NOT WS-VALID-DATA THEN                                    00023150
+               MOVE 'E' TO REP-EXEC-RESULT                              00023170
+           ELSE                                                         00023180
+               IF WS-PENDDEP-THIS THEN                                  00023190
+                   MOVE 'W' TO REP-EXEC-RESULT                          00023190
+               ELSE                                                     00023190
+                   MOVE ' ' TO REP-EXEC-RESULT.                         00023190
            MOVE REC-DATE-DD    TO REP-DATE-SCHED-DD.                    00023300
            MOVE REC-DATE-MM    TO REP-DATE-SCHED-MM.                    00023400
            MOVE REC-TIME       TO REP-TIME-SCHED.                       00023500
@@ -240,6 +367,8 @@
            MOVE REC-COMMAND    TO REP-COMMAND.                          00024000
            MOVE REC-SUBCOMMAND TO REP-SUBCOMMAND.                       00024100
            WRITE REP-RECORD.                                            00024200
+           IF WS-VALID-DATA AND WS-SUBMIT THEN                          00024220
+               PERFORM 5520-RECORD-DEPENDENCY-DONE THRU 5520-EXIT.      00024250
        3100-EXIT.                                                       00024300
            EXIT.                                                        00024400
       **********************************                                00024500
@@ -247,17 +376,25 @@
       **********************************                                00024700
       *  Check that line is not a comment                               00024800
            MOVE 'N' TO WS-SUBMIT-SW.                                    00024900
-           IF REC-INDICATOR = ' ' THEN                                  00025000
+           MOVE 'N' TO WS-PENDDEP-THIS-SW.                              00024901
+           IF REC-ACTIVE THEN                                           00025000
                PERFORM 4001-VALIDATE-RECORD THRU 4001-EXIT              00025100
-           IF REC-INDICATOR = ' ' AND WS-VALID-DATA THEN                00025200
+           IF REC-ACTIVE AND NOT WS-VALID-DATA THEN                     00025110
+               PERFORM 3100-UPDATE-REPORT THRU 3100-EXIT.               00025120
+           IF REC-ACTIVE AND WS-VALID-DATA THEN                         00025200
                    PERFORM 5000-CHECK-WHEN-TO-SUBMIT THRU 5000-EXIT     00025300
-           IF REC-INDICATOR = ' ' AND WS-SUBMIT THEN                    00025400
+           IF REC-ACTIVE AND WS-SUBMIT THEN                             00025400
                PERFORM 5400-CHECK-TIME-IS-NOW THRU 5400-EXIT.           00025500
+           IF REC-ACTIVE AND WS-SUBMIT THEN                             00025510
+               PERFORM 5500-CHECK-DEPENDENCY THRU 5500-EXIT.            00025520
       *  What kind of COMMAND is?                                       00025600
-           IF REC-INDICATOR = ' ' AND WS-SUBMIT THEN                    00025700
+           IF REC-ACTIVE AND WS-SUBMIT THEN                             00025700
                PERFORM 4002-WHAT-COMMAND-IS THRU 4002-EXIT.             00025800
-           IF REC-INDICATOR = ' ' AND WS-SUBMIT THEN                    00025900
+           IF REC-ACTIVE AND WS-SUBMIT THEN                             00025900
                PERFORM 3100-UPDATE-REPORT THRU 3100-EXIT.               00026000
+           IF REC-ACTIVE AND NOT WS-SUBMIT AND WS-PENDDEP-THIS          00026010
+               THEN                                                     00026020
+               PERFORM 3100-UPDATE-REPORT THRU 3100-EXIT.               00026030
        4000-EXIT.                                                       00026100
            EXIT.                                                        00026200
       **********************************                                00026300
@@ -284,7 +421,15 @@
        4002-WHAT-COMMAND-IS.                                            00028400
       **********************************                                00028500
            IF REC-COMMAND IS EQUAL TO 'SUBMIT' THEN                     00028600
+               MOVE 'N' TO WS-HOLDJOB-SW                                00028601
                PERFORM 7000-WRITE-SUBMIT-JCL.                           00028700
+           IF REC-COMMAND IS EQUAL TO 'HOLDJOB' THEN                    00028701
+               MOVE 'Y' TO WS-HOLDJOB-SW                                00028702
+               PERFORM 7000-WRITE-SUBMIT-JCL.                           00028703
+           IF REC-COMMAND IS EQUAL TO 'SUBMITJ' THEN                    00028704
+               PERFORM 7100-WRITE-SUBMITJ-JCL THRU 7100-EXIT.           00028705
+           IF REC-COMMAND IS EQUAL TO 'NOTIFY' THEN                     00028706
+               PERFORM 7200-SEND-OPERATOR-MSG THRU 7200-EXIT.           00028707
            IF REC-COMMAND IS EQUAL TO 'CONFIG' THEN                     00028800
                PERFORM 8000-CHANGE-CONFIG THRU 8000-EXIT.               00028900
        4002-EXIT.                                                       00029000
@@ -368,21 +513,131 @@
       **********************************                                00036800
        5400-CHECK-TIME-IS-NOW.                                          00036900
       **********************************                                00037000
-           IF REC-TIME IS LESS THAN WS-TODAYS-TIME-HHMM                 00037100
-                       OR EQUAL TO WS-TODAYS-TIME-HHMM                  00037200
-               PERFORM 9100-CALC-DIFF-TIMES THRU 9100-EXIT              00037300
-           ELSE                                                         00037400
-               MOVE 'N' TO WS-SUBMIT-SW.                                00037500
+      * A command still waiting on an outstanding dependency (5550) is  00037010
+      *  offered a submission window every poll regardless of how long  00037020
+      *  ago REC-TIME passed, instead of 9100-CALC-DIFF-TIMES closing   00037030
+      *  it for good once WS-SLEEP-MINS-UNSIGN minutes have elapsed.    00037040
+           MOVE 'N' TO WS-PENDDEP-FOUND-SW.                             00037050
+           MOVE 1   TO WS-PENDDEP-SUB.                                  00037060
+           PERFORM 5410-FIND-PENDING-DEPENDENCY THRU 5410-EXIT          00037070
+               UNTIL WS-PENDDEP-SUB > WS-PENDDEP-COUNT                  00037080
+                  OR WS-PENDDEP-FOUND.                                  00037090
+           IF WS-PENDDEP-FOUND THEN                                     00037095
+               MOVE 'Y' TO WS-SUBMIT-SW                                 00037096
+           ELSE                                                         00037097
+               IF REC-TIME IS LESS THAN WS-TODAYS-TIME-HHMM             00037100
+                           OR EQUAL TO WS-TODAYS-TIME-HHMM              00037200
+                   PERFORM 9100-CALC-DIFF-TIMES THRU 9100-EXIT          00037300
+               ELSE                                                     00037400
+                   MOVE 'N' TO WS-SUBMIT-SW.                            00037500
        5400-EXIT.                                                       00037600
            EXIT.                                                        00037700
-      **********************************                                00037800
-       7000-WRITE-SUBMIT-JCL.                                           00037900
+      **********************************                                00037710
+       5410-FIND-PENDING-DEPENDENCY.                                    00037711
+      **********************************                                00037712
+           IF REC-COMMAND = WS-PENDDEP-CMD (WS-PENDDEP-SUB) THEN        00037713
+               MOVE 'Y' TO WS-PENDDEP-FOUND-SW                          00037714
+           ELSE                                                         00037715
+               ADD 1 TO WS-PENDDEP-SUB.                                 00037716
+       5410-EXIT.                                                       00037717
+           EXIT.                                                        00037718
+      **********************************                                00037719
+       5500-CHECK-DEPENDENCY.                                           00037720
+      **********************************                                00037730
+      * A blank REC-DEPEND-ON means the task has no prerequisite. Else  00037740
+      *  it must name a command that has already been submitted today   00037750
+      *  (recorded in WS-DEPEND-TABLE by 5520 as each task runs) or      00037760
+      *  this task is held back until it has, and is added to           00037761
+      *  WS-PENDDEP-TABLE so 5400 keeps re-offering it a window on       00037762
+      *  later polls.                                                   00037763
+           MOVE 'N' TO WS-PENDDEP-THIS-SW.                              00037770
+           IF REC-DEPEND-ON = SPACES THEN                                00037780
+               GO TO 5500-EXIT.                                          00037790
+           MOVE 'N' TO WS-DEPEND-FOUND-SW.                               00037800
+           MOVE 1   TO WS-DEPEND-SUB.                                    00037810
+           PERFORM 5510-FIND-DEPENDENCY THRU 5510-EXIT                   00037820
+               UNTIL WS-DEPEND-SUB > WS-DEPEND-COUNT                     00037830
+                  OR WS-DEPEND-FOUND.                                    00037840
+           IF WS-DEPEND-FOUND THEN                                       00037845
+               PERFORM 5560-CLEAR-PENDING-DEPENDENCY THRU 5560-EXIT      00037846
+           ELSE                                                          00037847
+               MOVE 'N' TO WS-SUBMIT-SW                                  00037860
+               MOVE 'Y' TO WS-PENDDEP-THIS-SW                            00037861
+               PERFORM 5550-ADD-PENDING-DEPENDENCY THRU 5550-EXIT.       00037862
+       5500-EXIT.                                                       00037870
+           EXIT.                                                        00037880
+      **********************************                                00037890
+       5510-FIND-DEPENDENCY.                                            00037900
+      **********************************                                00037910
+           IF REC-DEPEND-ON = WS-DEPEND-DONE-CMD (WS-DEPEND-SUB) THEN    00037920
+               MOVE 'Y' TO WS-DEPEND-FOUND-SW                            00037930
+           ELSE                                                          00037940
+               ADD 1 TO WS-DEPEND-SUB.                                   00037950
+       5510-EXIT.                                                       00037960
+           EXIT.                                                        00037970
+      **********************************                                00037980
+       5520-RECORD-DEPENDENCY-DONE.                                     00037990
+      **********************************                                00038000
+           MOVE 'N' TO WS-DEPEND-FOUND-SW.                               00038010
+           MOVE 1   TO WS-DEPEND-SUB.                                    00038020
+           PERFORM 5530-FIND-DONE-COMMAND THRU 5530-EXIT                 00038030
+               UNTIL WS-DEPEND-SUB > WS-DEPEND-COUNT                     00038040
+                  OR WS-DEPEND-FOUND.                                    00038050
+           IF NOT WS-DEPEND-FOUND                                        00038060
+             AND WS-DEPEND-COUNT < COUNTER-MAX-DEPEND THEN               00038070
+               ADD 1 TO WS-DEPEND-COUNT                                  00038080
+               MOVE REC-COMMAND TO WS-DEPEND-DONE-CMD (WS-DEPEND-COUNT). 00038090
+       5520-EXIT.                                                       00038100
+           EXIT.                                                        00038110
+      **********************************                                00038120
+       5530-FIND-DONE-COMMAND.                                          00038130
+      **********************************                                00038140
+           IF REC-COMMAND = WS-DEPEND-DONE-CMD (WS-DEPEND-SUB) THEN      00038150
+               MOVE 'Y' TO WS-DEPEND-FOUND-SW                            00038160
+           ELSE                                                          00038170
+               ADD 1 TO WS-DEPEND-SUB.                                   00038180
+       5530-EXIT.                                                       00038190
+           EXIT.                                                        00038200
+      **********************************                                00038201
+       5550-ADD-PENDING-DEPENDENCY.                                     00038202
+      **********************************                                00038203
+           MOVE 'N' TO WS-PENDDEP-FOUND-SW.                             00038204
+           MOVE 1   TO WS-PENDDEP-SUB.                                  00038205
+           PERFORM 5410-FIND-PENDING-DEPENDENCY THRU 5410-EXIT          00038206
+               UNTIL WS-PENDDEP-SUB > WS-PENDDEP-COUNT                  00038207
+                  OR WS-PENDDEP-FOUND.                                  00038208
+           IF NOT WS-PENDDEP-FOUND                                      00038209
+             AND WS-PENDDEP-COUNT < COUNTER-MAX-PENDDEP THEN            00038210
+               ADD 1 TO WS-PENDDEP-COUNT                                00038211
+               MOVE REC-COMMAND TO WS-PENDDEP-CMD (WS-PENDDEP-COUNT).   00038212
+       5550-EXIT.                                                       00038213
+           EXIT.                                                        00038214
+      **********************************                                00038215
+       5560-CLEAR-PENDING-DEPENDENCY.                                   00038216
+      **********************************                                00038217
+      * Prerequisite has finally run - stop offering this command a     00038218
+      *  retried window every poll.                                     00038219
+           MOVE 'N' TO WS-PENDDEP-FOUND-SW.                             00038220
+           MOVE 1   TO WS-PENDDEP-SUB.                                  00038221
+           PERFORM 5410-FIND-PENDING-DEPENDENCY THRU 5410-EXIT          00038222
+               UNTIL WS-PENDDEP-SUB > WS-PENDDEP-COUNT                  00038223
+                  OR WS-PENDDEP-FOUND.                                  00038224
+           IF WS-PENDDEP-FOUND THEN                                     00038225
+               MOVE SPACES TO WS-PENDDEP-CMD (WS-PENDDEP-SUB).          00038226
+       5560-EXIT.                                                       00038227
+           EXIT.                                                        00038228
+      **********************************                                00038210
+       7000-WRITE-SUBMIT-JCL.                                           00038220
       **********************************                                00038000
            OPEN OUTPUT JCLFILE.                                         00038100
       * Compose JCL to be submitted                                     00038200
            MOVE '//PMMSSUBM JOB ,'                   TO WS-JCLREC.      00038300
            WRITE OUTPUT-REC                        FROM WS-JCLREC.      00038400
-           MOVE '//             CLASS=A,MSGCLASS=A'  TO WS-JCLREC.      00038500
+           IF WS-HOLDJOB THEN                                           00038501
+               MOVE '//             CLASS=A,MSGCLASS=A,TYPRUN=HOLD'     00038502
+                                                     TO WS-JCLREC        00038503
+           ELSE                                                         00038504
+               MOVE '//             CLASS=A,MSGCLASS=A'  TO WS-JCLREC.  00038500
            WRITE OUTPUT-REC                        FROM WS-JCLREC.      00038600
            MOVE '/*JOBPARM ROOM=PMMS'                TO WS-JCLREC.      00038701
            WRITE OUTPUT-REC                        FROM WS-JCLREC.      00038801
@@ -400,6 +655,38 @@
            CLOSE JCLFILE.                                               00040000
        7000-EXIT.                                                       00040100
            EXIT.                                                        00040200
+      **********************************                                00040201
+       7100-WRITE-SUBMITJ-JCL.                                          00040202
+      **********************************                                00040203
+      * REC-SUBCOMMAND names a member of the site's JCL library. Rather 00040204
+      * than copying a single dataset through IEBGENER, this builds a   00040205
+      * job stream that INCLUDEs the cataloged member, so a full        00040206
+      * multi-step production job can be scheduled through TASKLIST.    00040207
+           OPEN OUTPUT JCLFILE.                                         00040208
+           MOVE '//PMMSSUBJ JOB ,'                   TO WS-JCLREC.      00040209
+           WRITE OUTPUT-REC                        FROM WS-JCLREC.      00040210
+           MOVE '//             CLASS=A,MSGCLASS=A'  TO WS-JCLREC.      00040211
+           WRITE OUTPUT-REC                        FROM WS-JCLREC.      00040212
+           MOVE '/*JOBPARM ROOM=PMMS'                TO WS-JCLREC.      00040213
+           WRITE OUTPUT-REC                        FROM WS-JCLREC.      00040214
+           MOVE REC-SUBCOMMAND TO WS-SUBMITJ-MEMBER.                    00040215
+           MOVE SPACES                               TO WS-JCLREC.      00040216
+           STRING '// INCLUDE MEMBER=' DELIMITED BY SIZE                00040217
+                  WS-SUBMITJ-MEMBER-NAME  DELIMITED BY SPACE             00040218
+                  INTO WS-JCLREC.                                       00040219
+           WRITE OUTPUT-REC                        FROM WS-JCLREC.      00040220
+           CLOSE JCLFILE.                                               00040221
+       7100-EXIT.                                                       00040222
+           EXIT.                                                        00040223
+      **********************************                                00040224
+       7200-SEND-OPERATOR-MSG.                                          00040225
+      **********************************                                00040226
+      * NOTIFY does not build a job stream - REC-SUBCOMMAND is free      00040227
+      *  text sent straight to the operator console via WTO.             00040228
+           MOVE REC-SUBCOMMAND TO WS-WTO-PARM-TEXT.                      00040229
+           CALL 'WTO' USING WS-WTO-PARM.                                 00040230
+       7200-EXIT.                                                       00040231
+           EXIT.                                                        00040232
       **********************************                                00040300
        8000-CHANGE-CONFIG.                                              00040400
       **********************************                                00040500
@@ -414,12 +701,14 @@
        8001-CHANGE-CONFIG-STOP.                                         00041400
       **********************************                                00041500
            MOVE 'Y'     TO WS-STOP-LOOP-SW.                             00041600
+           PERFORM 9300-WRITE-CONFIG-CHECKPOINT THRU 9300-EXIT.         00041650
            GO TO 8000-EXIT.                                             00041700
       **********************************                                00041800
        8002-CHANGE-CONFIG-INTERVAL.                                     00041900
       **********************************                                00042000
            MOVE WS-SUBCMD-PARM2 TO WS-SLEEP-MINS-UNSIGN.                00042100
            PERFORM 9200-RECALC-SLEEP-TIME.                              00042200
+           PERFORM 9300-WRITE-CONFIG-CHECKPOINT THRU 9300-EXIT.         00042250
            GO TO 8000-EXIT.                                             00042300
       **********************************                                00042400
        9000-GET-DAY-OF-THE-WEEK.                                        00042500
