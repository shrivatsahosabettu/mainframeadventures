@@ -12,6 +12,16 @@
       *   This program is part of PMMS.                                 00001201
       *   Generates a printed report of all submitted commands.         00001301
       *   It takes information from PMMS.DATA.REPORT                    00001401
+      *                                                                 00001402
+      *   An exceptions-only flag is ACCEPTed from JCL: 'Y' restricts   00001403
+      *    the report to rows whose REP-EXEC-RESULT is not blank (i.e. 00001404
+      *    a failed submission), 'N' (the default) prints every row.   00001405
+      *   A report footing totals submitted-OK vs errored rows, with  00001406
+      *    a breakdown per REP-COMMAND, whether or not exceptions-only 00001407
+      *    is in effect.                                               00001408
+      *   PMMS.DATA.TASKLIST is also read (same as PMMSSCHD) to list   00001409
+      *    active commands that never produced a PMMS.DATA.REPORT row  00001410
+      *    over the period, i.e. scheduled but never ran.               00001411
       ******************************************************************00001501
        IDENTIFICATION DIVISION.                                         00001601
        PROGRAM-ID.   'PMMSSREP'.                                        00001701
@@ -19,6 +29,32 @@
        INSTALLATION. 'MVS 3.8j TK4-'.                                   00001901
        DATE-WRITTEN. '09/07/2020'.                                      00002001
        DATE-COMPILED.                                                   00002101
+      ******************************************************************00002151
+      * MODIFICATION LOG:                                               00002161
+      *   08/AUG/2026 - D. ASTA - Added ACCEPTed exceptions-only flag,  00002171
+      *                           to restrict the report to failed      00002181
+      *                           submissions.                          00002191
+      *   08/AUG/2026 - D. ASTA - Added report footing with            00002195
+      *                           submitted-OK/errored totals, broken   00002196
+      *                           down per REP-COMMAND.                 00002197
+      *   08/AUG/2026 - D. ASTA - Added scheduled-but-never-ran         00002198
+      *                           section, cross-checking               00002199
+      *                           PMMS.DATA.TASKLIST against the        00002200
+      *                           commands actually seen in the report. 00002204
+      *   08/AUG/2026 - D. ASTA - Scheduled-but-never-ran now checks    00002205
+      *                           each TASKLIST command's weekday/date  00002206
+      *                           schedule against today (same test as  00002207
+      *                           PMMSSCHD) before treating it as a     00002208
+      *                           candidate, so a task not due today    00002209
+      *                           is no longer flagged.                 00002210
+      *   08/AUG/2026 - D. ASTA - Scheduled-but-never-ran match now      00002211
+      *                           also compares the scheduled time, so   00002212
+      *                           two TASKLIST entries for the same      00002213
+      *                           command/subcommand at different times  00002214
+      *                           no longer mark each other seen. A      00002215
+      *                           'W' (waiting on dependency) result is  00002216
+      *                           now counted and printed separately     00002217
+      *                           from submitted-OK/errored totals.      00002218
       ******************************************************************00002201
        ENVIRONMENT DIVISION.                                            00002301
       ******************************************************************00002401
@@ -26,6 +62,7 @@
        FILE-CONTROL.                                                    00002601
            SELECT REPORT-FILE   ASSIGN DA-S-RPRTFILE.                   00002701
            SELECT REPORT-PRINT  ASSIGN UR-S-SYSPRINT.                   00002801
+           SELECT TASKLIST-FILE ASSIGN TO DA-S-INFILE.                  00002802
       ******************************************************************00002901
        DATA DIVISION.                                                   00003001
       ******************************************************************00003101
@@ -54,6 +91,33 @@
               10 REP-TIME-SUBMI-SS     PIC 9(02).                       00005401
            05 REP-COMMAND              PIC X(06).                       00005501
            05 REP-SUBCOMMAND           PIC X(53).                       00005601
+      *******************                                                00005650
+       FD  TASKLIST-FILE                                                00005660
+      *******************                                                00005670
+           LABEL RECORDS ARE STANDARD                                   00005680
+           BLOCK CONTAINS 0 RECORDS                                     00005690
+           RECORD CONTAINS 80 CHARACTERS.                               00005695
+       01  IN-RECORD.                                                   00005696
+           05 REC-INDICATOR            PIC X.                           00005697
+              88 REC-ACTIVE                        VALUE ' '.           00005698
+              88 REC-PAUSED                        VALUE 'P'.           00005699
+           05 REC-WEEKDAY.                                              00005700
+              10 REC-WEEKDAY-MO        PIC X.                           00005701
+              10 REC-WEEKDAY-TU        PIC X.                           00005702
+              10 REC-WEEKDAY-WE        PIC X.                           00005703
+              10 REC-WEEKDAY-TH        PIC X.                           00005704
+              10 REC-WEEKDAY-FR        PIC X.                           00005705
+              10 REC-WEEKDAY-SA        PIC X.                           00005706
+              10 REC-WEEKDAY-SU        PIC X.                           00005707
+           05 REC-TIME.                                                 00005708
+              10 REC-TIME-HH           PIC XX.                          00005708
+              10 REC-TIME-MM           PIC XX.                          00005708
+           05 REC-DATE.                                                 00005709
+              10 REC-DATE-DD           PIC XX.                          00005709
+              10 REC-DATE-MM           PIC XX.                          00005709
+           05 REC-COMMAND              PIC X(06).                       00005710
+           05 REC-DEPEND-ON            PIC X(06).                       00005711
+           05 REC-SUBCOMMAND           PIC X(52).                       00005712
       **********************                                            00005701
        FD  REPORT-PRINT                                                 00005801
       **********************                                            00005901
@@ -80,9 +144,56 @@
               10 WS-MONTH-NAME        PIC X(09)  OCCURS 12 TIMES.       00008004
        01  SUBSCRIPTS.                                                  00008104
            05 WS-MONTHS-SUB    PIC S99.                                 00008204
+           05 WS-CMD-SUB       PIC S99.                                 00008205
+           05 WS-SCHED-SUB     PIC S99.                                 00008206
        01  SWITCHES.                                                    00008301
            05 END-OF-FILE             PIC X      VALUE 'N'.             00008401
               88 EOF                             VALUE 'Y'.             00008501
+           05 WS-EXCEPTIONS-ONLY-SW   PIC X      VALUE 'N'.             00008502
+              88 WS-EXCEPTIONS-ONLY              VALUE 'Y'.             00008503
+           05 WS-CMD-FOUND-SW        PIC X      VALUE 'N'.              00008504
+              88 WS-CMD-FOUND                    VALUE 'Y'.             00008505
+           05 WS-TASKLIST-EOF-SW     PIC X      VALUE 'N'.              00008506
+              88 WS-TASKLIST-EOF                 VALUE 'Y'.             00008507
+           05 WS-SCHED-FOUND-SW      PIC X      VALUE 'N'.              00008508
+              88 WS-SCHED-FOUND                  VALUE 'Y'.             00008509
+           05 WS-SCHED-DUE-SW        PIC X      VALUE 'N'.              00008509
+              88 WS-SCHED-DUE                    VALUE 'Y'.             00008509
+       01  WS-TAB-CONSTANTS.                                            00008510
+           05 COUNTER-MAX-CMDS       PIC 99     VALUE 10.               00008511
+           05 COUNTER-MAX-SCHED      PIC 99     VALUE 20.               00008512
+       01  COUNTERS.                                                    00008512
+           05 WS-COUNT-WDAY          PIC 9.                             00008512
+       01  WS-ZELLER-FORMULA.                                           00008512
+           05 WS-DD                 PIC 9(02).                          00008512
+           05 WS-MM                 PIC 9(02).                          00008512
+           05 WS-YY1                PIC 9(02).                          00008512
+           05 WS-YY2                PIC 9(02).                          00008512
+           05 WS-PART1              PIC 9(03).                          00008512
+           05 WS-PART2              PIC 9(02).                          00008512
+           05 WS-PART3              PIC 9(02).                          00008512
+           05 WS-PART4              PIC 9(02).                          00008512
+           05 WS-PART5              PIC 9(03).                          00008512
+           05 WS-DOW                PIC 9.                              00008512
+       01  WS-TOTALS.                                                   00008520
+           05 WS-OK-COUNT             PIC 9(05) VALUE ZERO.             00008521
+           05 WS-ERR-COUNT            PIC 9(05) VALUE ZERO.             00008522
+           05 WS-WARN-COUNT           PIC 9(05) VALUE ZERO.             00008522
+           05 WS-CMD-COUNT            PIC 99    VALUE ZERO.             00008523
+           05 WS-SCHED-COUNT          PIC 99    VALUE ZERO.             00008524
+       01  WS-CMD-TOTALS-TABLE.                                         00008530
+           05 WS-TAB-CMD OCCURS 10 TIMES.                               00008531
+              10 WS-CMD-NAME          PIC X(06).                        00008532
+              10 WS-CMD-OK            PIC 9(05).                        00008533
+              10 WS-CMD-ERR           PIC 9(05).                        00008534
+              10 WS-CMD-WARN          PIC 9(05).                        00008534
+       01  WS-SCHED-TABLE.                                              00008540
+           05 WS-TAB-SCHED OCCURS 20 TIMES.                             00008541
+              10 WS-SCHED-CMD           PIC X(06).                      00008542
+              10 WS-SCHED-SUBCMD        PIC X(52).                      00008543
+              10 WS-SCHED-TIME          PIC X(04).                      00008543
+              10 WS-SCHED-MATCHED-SW    PIC X.                          00008544
+                 88 WS-SCHED-MATCHED               VALUE 'Y'.           00008545
        01  WS-TODAYS-DATE.                                              00008601
            05 TD-MONTH                PIC X(02).                        00008701
            05 FILLER                  PIC X.                            00008801
@@ -157,6 +268,40 @@
               10 COLUMN 22        PIC A(06)  SOURCE REP-COMMAND.        00015704
               10 COLUMN 32        PIC X(50)  SOURCE REP-SUBCOMMAND.     00015804
               10 COLUMN 83        PIC X(50)  SOURCE WS-SCHEDULED.       00015904
+       01  COMMAND-TOTAL-DETAIL TYPE DETAIL.                            00015910
+           05 LINE PLUS 1.                                              00015920
+              10 COLUMN 05        PIC A(06)  SOURCE                     00015930
+                                       WS-CMD-NAME (WS-CMD-SUB).         00015940
+              10 COLUMN 15        PIC X(04)  VALUE 'OK:'.               00015950
+              10 COLUMN 20        PIC ZZZZ9  SOURCE                     00015960
+                                       WS-CMD-OK (WS-CMD-SUB).           00015970
+              10 COLUMN 28        PIC X(07)  VALUE 'ERROR:'.            00015980
+              10 COLUMN 36        PIC ZZZZ9  SOURCE                     00015990
+                                       WS-CMD-ERR (WS-CMD-SUB).          00016000
+              10 COLUMN 43        PIC X(09)  VALUE 'WAITING:'.          00016000
+              10 COLUMN 52        PIC ZZZZ9  SOURCE                     00016000
+                                       WS-CMD-WARN (WS-CMD-SUB).         00016000
+       01  NEVER-RAN-DETAIL TYPE DETAIL.                                00016001
+           05 LINE PLUS 1.                                              00016002
+              10 COLUMN 05        PIC X(24)  VALUE                      00016003
+                                       'SCHEDULED, NEVER RAN: '.         00016004
+              10 COLUMN 30        PIC A(06)  SOURCE                     00016005
+                                       WS-SCHED-CMD (WS-SCHED-SUB).      00016006
+              10 COLUMN 38        PIC X(52)  SOURCE                     00016008
+                                       WS-SCHED-SUBCMD (WS-SCHED-SUB).   00016009
+       01  REPORT-FOOTING-GROUP TYPE REPORT FOOTING.                    00016007
+           05 LINE PLUS 2.                                              00016010
+              10 COLUMN 05        PIC X(20)  VALUE                      00016015
+                                       'TOTAL SUBMITTED OK:'.            00016020
+              10 COLUMN 26        PIC ZZZZ9  SOURCE WS-OK-COUNT.        00016025
+           05 LINE PLUS 1.                                              00016030
+              10 COLUMN 05        PIC X(20)  VALUE                      00016035
+                                       'TOTAL ERRORED:'.                 00016040
+              10 COLUMN 26        PIC ZZZZ9  SOURCE WS-ERR-COUNT.       00016045
+           05 LINE PLUS 1.                                              00016046
+              10 COLUMN 05        PIC X(20)  VALUE                      00016047
+                                       'TOTAL WAITING:'.                 00016048
+              10 COLUMN 26        PIC ZZZZ9  SOURCE WS-WARN-COUNT.      00016049
       ******************************************************************00016001
        PROCEDURE DIVISION.                                              00016101
       ******************************************************************00016201
@@ -164,6 +309,10 @@
            PERFORM 0001-INITIALISE THRU 0001-EXIT.                      00016401
            PERFORM 1000-READ-REPORT-RECORDS THRU 1000-EXIT              00016501
                UNTIL EOF.                                               00016601
+           MOVE 1 TO WS-CMD-SUB.                                        00016640
+           PERFORM 9000-PRINT-COMMAND-TOTALS THRU 9000-EXIT.            00016650
+           MOVE 1 TO WS-SCHED-SUB.                                      00016660
+           PERFORM 9100-PRINT-NEVER-RAN THRU 9100-EXIT.                 00016670
            TERMINATE SUBMITS-REPORT.                                    00016701
            CLOSE REPORT-FILE.                                           00016801
        0000-EXIT.                                                       00016901
@@ -171,13 +320,152 @@
       **********************************                                00017101
        0001-INITIALISE.                                                 00017201
       **********************************                                00017301
+           ACCEPT WS-EXCEPTIONS-ONLY-SW.                                00017310
            MOVE CURRENT-DATE TO WS-TODAYS-DATE.                         00017401
            MOVE TIME-OF-DAY  TO WS-TODAYS-TIME.                         00017501
+           MOVE ZERO TO WS-DOW.                                         00017502
+           PERFORM 5900-GET-DAY-OF-THE-WEEK THRU 5900-EXIT.             00017503
+           PERFORM 0002-LOAD-TASKLIST THRU 0002-EXIT.                   00017510
            OPEN INPUT  REPORT-FILE,                                     00017601
                 OUTPUT REPORT-PRINT.                                    00017701
            INITIATE SUBMITS-REPORT.                                     00017801
        0001-EXIT.                                                       00017901
-           EXIT.                                                        00018001
+           EXIT.                                                        00017902
+      **********************************                                00017903
+       0002-LOAD-TASKLIST.                                              00017904
+      **********************************                                00017905
+      * Builds the "still to run" table from today's TASKLIST-FILE, so   00017906
+      *  9100-PRINT-NEVER-RAN can report which active commands never     00017907
+      *  produced a matching PMMS.DATA.REPORT row.                       00017908
+           OPEN INPUT TASKLIST-FILE.                                    00017909
+           MOVE 'N' TO WS-TASKLIST-EOF-SW.                               00017910
+           PERFORM 0003-READ-TASKLIST-RECORDS THRU 0003-EXIT             00017911
+               UNTIL WS-TASKLIST-EOF.                                    00017912
+           CLOSE TASKLIST-FILE.                                          00017913
+       0002-EXIT.                                                       00017914
+           EXIT.                                                        00017915
+      **********************************                                00017916
+       0003-READ-TASKLIST-RECORDS.                                      00017917
+      **********************************                                00017918
+           READ TASKLIST-FILE                                           00017919
+               AT END MOVE 'Y' TO WS-TASKLIST-EOF-SW.                    00017920
+           IF NOT WS-TASKLIST-EOF AND REC-ACTIVE THEN                    00017921
+               PERFORM 5000-CHECK-WHEN-SCHEDULED THRU 5000-EXIT          00017921
+               PERFORM 0004-ADD-SCHEDULED-COMMAND THRU 0004-EXIT.        00017922
+       0003-EXIT.                                                       00017923
+           EXIT.                                                        00017924
+      **********************************                                00017925
+       0004-ADD-SCHEDULED-COMMAND.                                      00017926
+      **********************************                                00017927
+           IF WS-SCHED-DUE AND WS-SCHED-COUNT < COUNTER-MAX-SCHED THEN  00017928
+               ADD 1 TO WS-SCHED-COUNT                                   00017929
+               MOVE REC-COMMAND    TO                                    00017930
+                        WS-SCHED-CMD    (WS-SCHED-COUNT)                 00017931
+               MOVE REC-SUBCOMMAND TO                                    00017932
+                        WS-SCHED-SUBCMD (WS-SCHED-COUNT)                 00017933
+               MOVE REC-TIME       TO                                    00017933
+                        WS-SCHED-TIME   (WS-SCHED-COUNT)                 00017933
+               MOVE 'N' TO WS-SCHED-MATCHED-SW (WS-SCHED-COUNT).         00017934
+       0004-EXIT.                                                       00017935
+           EXIT.                                                        00017936
+      **********************************                                00017937
+       5000-CHECK-WHEN-SCHEDULED.                                       00017938
+      **********************************                                00017939
+      * Same weekday/date match PMMSSCHD uses to decide whether to      00017940
+      *  submit a task, so a task that only runs on certain weekdays    00017941
+      *  or dates is not flagged "never ran" on a day it was never       00017942
+      *  scheduled to run at all.                                       00017943
+           MOVE ZERO TO WS-COUNT-WDAY.                                  00017944
+           EXAMINE REC-WEEKDAY TALLYING ALL 'X'.                        00017945
+           MOVE TALLY TO WS-COUNT-WDAY.                                 00017946
+           MOVE 'Y' TO WS-SCHED-DUE-SW.                                 00017947
+           IF REC-DATE-MM > 0 THEN                                      00017948
+               PERFORM 5200-CHECK-MONTH-IS-TODAY THRU 5200-EXIT         00017949
+               IF REC-DATE-DD = ' ' AND WS-COUNT-WDAY = 0 THEN          00017950
+                   MOVE 'N' TO WS-SCHED-DUE-SW.                         00017951
+           IF WS-SCHED-DUE AND REC-DATE-DD > 0 THEN                     00017952
+               PERFORM 5300-CHECK-DAY-IS-TODAY THRU 5300-EXIT.          00017953
+           IF WS-SCHED-DUE AND WS-COUNT-WDAY > 0 THEN                   00017954
+               PERFORM 5100-CHECK-WEEKDAY-IS-TODAY THRU 5100-EXIT.      00017955
+       5000-EXIT.                                                       00017956
+           EXIT.                                                        00017957
+      **********************************                                00017958
+       5100-CHECK-WEEKDAY-IS-TODAY.                                     00017959
+      **********************************                                00017960
+           MOVE 'N' TO WS-SCHED-DUE-SW.                                 00017961
+      *  Monday                                                         00017962
+           IF WS-DOW = 1 AND REC-WEEKDAY-MO = 'X' THEN                  00017963
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017964
+               GO TO 5100-EXIT.                                         00017965
+      *  Tuesday                                                        00017966
+           IF WS-DOW = 2 AND REC-WEEKDAY-TU = 'X' THEN                  00017967
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017968
+               GO TO 5100-EXIT.                                         00017969
+      *  Wednesday                                                      00017970
+           IF WS-DOW = 3 AND REC-WEEKDAY-WE = 'X' THEN                  00017971
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017972
+               GO TO 5100-EXIT.                                         00017973
+      *  Thursday                                                       00017974
+           IF WS-DOW = 4 AND REC-WEEKDAY-TH = 'X' THEN                  00017975
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017976
+               GO TO 5100-EXIT.                                         00017977
+      *  Friday                                                         00017978
+           IF WS-DOW = 5 AND REC-WEEKDAY-FR = 'X' THEN                  00017979
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017980
+               GO TO 5100-EXIT.                                         00017981
+      *  Saturday                                                       00017982
+           IF WS-DOW = 6 AND REC-WEEKDAY-SA = 'X' THEN                  00017983
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017984
+               GO TO 5100-EXIT.                                         00017985
+      *  Sunday                                                         00017986
+           IF WS-DOW = 7 AND REC-WEEKDAY-SU = 'X' THEN                  00017987
+               MOVE 'Y' TO WS-SCHED-DUE-SW.                             00017988
+       5100-EXIT.                                                       00017989
+           EXIT.                                                        00017990
+      **********************************                                00017991
+       5200-CHECK-MONTH-IS-TODAY.                                       00017992
+      **********************************                                00017993
+           IF REC-DATE-MM = TD-MONTH THEN                               00017994
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00017995
+           ELSE                                                         00017996
+               MOVE 'N' TO WS-SCHED-DUE-SW.                             00017997
+       5200-EXIT.                                                       00017998
+           EXIT.                                                        00017999
+      **********************************                                00018002
+       5300-CHECK-DAY-IS-TODAY.                                         00018003
+      **********************************                                00018004
+           IF REC-DATE-DD = TD-DAY THEN                                 00018005
+               MOVE 'Y' TO WS-SCHED-DUE-SW                              00018006
+           ELSE                                                         00018007
+               MOVE 'N' TO WS-SCHED-DUE-SW.                             00018008
+       5300-EXIT.                                                       00018009
+           EXIT.                                                        00018010
+      **********************************                                00018011
+       5900-GET-DAY-OF-THE-WEEK.                                        00018012
+      **********************************                                00018013
+      * Zeller's Rule - see PMMSSCHD for the full derivation.            00018014
+           MOVE TD-DAY   TO WS-DD.                                      00018015
+           MOVE TD-MONTH TO WS-MM.                                      00018016
+           MOVE TD-YEAR  TO WS-YY2.                                     00018017
+           MOVE 20      TO WS-YY1.                                      00018018
+           IF WS-MM IS GREATER THAN 2 THEN                              00018019
+               SUBTRACT 2 FROM WS-MM                                    00018020
+           ELSE                                                         00018021
+               ADD 10 TO WS-MM.                                         00018022
+           IF WS-MM EQUAL 11 OR WS-MM EQUAL 12 THEN                     00018023
+               SUBTRACT 1 FROM WS-YY2.                                  00018024
+           COMPUTE WS-PART1 = 13 * WS-MM - 1.                           00018025
+           DIVIDE WS-PART1 BY 5 GIVING WS-PART1.                        00018026
+           DIVIDE WS-YY2 BY 4 GIVING WS-PART2.                          00018027
+           DIVIDE WS-YY1 BY 4 GIVING WS-PART3.                          00018028
+           MULTIPLY 2 BY WS-YY1 GIVING WS-PART4.                        00018029
+           COMPUTE WS-PART5 = WS-DD + WS-PART1 + WS-YY2 + WS-PART2.     00018030
+           COMPUTE WS-PART5 = WS-PART5 + WS-PART3 - WS-PART4            00018031
+           DIVIDE WS-PART5 BY 7 GIVING WS-PART5 REMAINDER WS-DOW.       00018032
+           IF WS-DOW = 0 THEN                                           00018033
+               MOVE 7 TO WS-DOW.                                        00018034
+       5900-EXIT.                                                       00018035
+           EXIT.                                                        00018036
       **********************************                                00018101
        1000-READ-REPORT-RECORDS.                                        00018201
       **********************************                                00018301
@@ -204,9 +492,108 @@
                MOVE SPACES            TO WS-SCHED-MONTH.                00020404
            MOVE REP-TIME-SCHED-HH     TO WS-SCHED-HH.                   00020504
            MOVE REP-TIME-SCHED-MM     TO WS-SCHED-MM.                   00020604
+           PERFORM 2100-ACCUMULATE-TOTALS THRU 2100-EXIT.               00020610
+           IF WS-EXCEPTIONS-ONLY AND REP-EXEC-RESULT = ' ' THEN         00020650
+               GO TO 2000-EXIT.                                         00020660
            GENERATE REPORT-DETAIL.                                      00020704
        2000-EXIT.                                                       00020804
            EXIT.                                                        00020904
+      **********************************                                00021005
+       2100-ACCUMULATE-TOTALS.                                          00021010
+      **********************************                                00021015
+           IF REP-EXEC-RESULT = ' ' THEN                                00021020
+               ADD 1 TO WS-OK-COUNT                                     00021025
+           ELSE                                                         00021030
+               IF REP-EXEC-RESULT = 'W' THEN                            00021030
+                   ADD 1 TO WS-WARN-COUNT                               00021030
+               ELSE                                                     00021030
+                   ADD 1 TO WS-ERR-COUNT.                                00021035
+           MOVE 'N' TO WS-CMD-FOUND-SW.                                 00021040
+           MOVE 1   TO WS-CMD-SUB.                                      00021045
+           PERFORM 2110-FIND-COMMAND-TOTAL THRU 2110-EXIT               00021050
+               UNTIL WS-CMD-SUB > WS-CMD-COUNT                          00021055
+                  OR WS-CMD-FOUND.                                      00021060
+           IF NOT WS-CMD-FOUND                                          00021065
+             AND WS-CMD-COUNT < COUNTER-MAX-CMDS THEN                   00021070
+               ADD 1 TO WS-CMD-COUNT                                    00021075
+               MOVE WS-CMD-COUNT      TO WS-CMD-SUB                     00021080
+               MOVE REP-COMMAND       TO WS-CMD-NAME (WS-CMD-SUB)       00021085
+               MOVE ZERO              TO WS-CMD-OK   (WS-CMD-SUB)       00021090
+               MOVE ZERO              TO WS-CMD-ERR  (WS-CMD-SUB)       00021095
+               MOVE ZERO              TO WS-CMD-WARN (WS-CMD-SUB)       00021095
+               MOVE 'Y'               TO WS-CMD-FOUND-SW.               00021100
+           IF WS-CMD-FOUND THEN                                         00021105
+               IF REP-EXEC-RESULT = ' ' THEN                            00021110
+                   ADD 1 TO WS-CMD-OK  (WS-CMD-SUB)                     00021115
+               ELSE                                                     00021120
+                   IF REP-EXEC-RESULT = 'W' THEN                        00021120
+                       ADD 1 TO WS-CMD-WARN (WS-CMD-SUB)                00021120
+                   ELSE                                                 00021120
+                       ADD 1 TO WS-CMD-ERR (WS-CMD-SUB).                 00021125
+           PERFORM 2120-MARK-SCHEDULED-SEEN THRU 2120-EXIT.             00021127
+       2100-EXIT.                                                       00021130
+           EXIT.                                                        00021135
+      **********************************                                00021136
+       2120-MARK-SCHEDULED-SEEN.                                        00021137
+      **********************************                                00021138
+           MOVE 'N' TO WS-SCHED-FOUND-SW.                               00021139
+           MOVE 1 TO WS-SCHED-SUB.                                      00021139
+           PERFORM 2130-FIND-SCHEDULED THRU 2130-EXIT                   00021140
+               UNTIL WS-SCHED-SUB > WS-SCHED-COUNT                      00021141
+                  OR WS-SCHED-FOUND.                                    00021141
+       2120-EXIT.                                                       00021142
+           EXIT.                                                        00021143
+      **********************************                                00021144
+       2130-FIND-SCHEDULED.                                             00021145
+      **********************************                                00021146
+      * A schedule slot is only a match for this REPORT-FILE row when   00021146
+      *  its command, subcommand AND scheduled time all agree - two     00021146
+      *  TASKLIST entries for the same command/subcommand at different  00021146
+      *  times must not be able to mark each other's slot seen.         00021146
+           IF REP-COMMAND = WS-SCHED-CMD (WS-SCHED-SUB)                 00021147
+             AND REP-SUBCOMMAND = WS-SCHED-SUBCMD (WS-SCHED-SUB)         00021148
+             AND REP-TIME-SCHED = WS-SCHED-TIME (WS-SCHED-SUB) THEN      00021148
+               MOVE 'Y' TO WS-SCHED-MATCHED-SW (WS-SCHED-SUB)            00021149
+               MOVE 'Y' TO WS-SCHED-FOUND-SW.                            00021149
+           ADD 1 TO WS-SCHED-SUB.                                       00021150
+       2130-EXIT.                                                       00021151
+           EXIT.                                                        00021152
+      **********************************                                00021140
+       2110-FIND-COMMAND-TOTAL.                                         00021145
+      **********************************                                00021150
+           IF REP-COMMAND = WS-CMD-NAME (WS-CMD-SUB) THEN               00021155
+               MOVE 'Y' TO WS-CMD-FOUND-SW                              00021160
+           ELSE                                                         00021165
+               ADD 1 TO WS-CMD-SUB.                                     00021170
+       2110-EXIT.                                                       00021175
+           EXIT.                                                        00021180
+      **********************************                                00021185
+       9000-PRINT-COMMAND-TOTALS.                                       00021190
+      **********************************                                00021195
+           IF WS-CMD-COUNT = 0 THEN                                     00021200
+               GO TO 9000-EXIT.                                         00021205
+           GENERATE COMMAND-TOTAL-DETAIL.                                00021220
+           ADD 1 TO WS-CMD-SUB.                                         00021225
+           IF WS-CMD-SUB < WS-CMD-COUNT                                 00021230
+             OR WS-CMD-SUB = WS-CMD-COUNT THEN                          00021235
+               GO TO 9000-PRINT-COMMAND-TOTALS.                         00021240
+       9000-EXIT.                                                       00021245
+           EXIT.                                                        00021250
+      **********************************                                00021255
+       9100-PRINT-NEVER-RAN.                                            00021260
+      **********************************                                00021265
+           IF WS-SCHED-SUB > WS-SCHED-COUNT THEN                        00021270
+               GO TO 9100-EXIT.                                         00021275
+           IF WS-SCHED-MATCHED (WS-SCHED-SUB) THEN                      00021280
+               GO TO 9100-NEXT.                                         00021285
+           GENERATE NEVER-RAN-DETAIL.                                   00021290
+       9100-NEXT.                                                       00021295
+           ADD 1 TO WS-SCHED-SUB.                                       00021300
+           IF WS-SCHED-SUB < WS-SCHED-COUNT                             00021305
+             OR WS-SCHED-SUB = WS-SCHED-COUNT THEN                      00021310
+               GO TO 9100-PRINT-NEVER-RAN.                              00021315
+       9100-EXIT.                                                       00021320
+           EXIT.                                                        00021325
 /*                                                                      00021001
 //LKED.SYSLIB  DD DISP=SHR,DSNAME=SYS1.COBLIB                           00021101
 //             DD DISP=SHR,DSNAME=SYS1.LINKLIB                          00021201
