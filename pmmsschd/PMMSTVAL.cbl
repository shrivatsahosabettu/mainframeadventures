@@ -0,0 +1,233 @@
+//PMMSTVAL JOB (COBOL),                                                 00000100
+//             'PMMSTVAL',                                              00000200
+//             CLASS=A,MSGCLASS=H,                                      00000300
+//             MSGLEVEL=(1,1)                                           00000400
+//COMPLINK EXEC COBUCL                                                  00000500
+//COB.SYSLIB DD DISP=SHR,DSNAME=SYS1.COBLIB                             00000600
+//           DD DISP=SHR,DSNAME=SYS1.LINKLIB                            00000700
+//COB.SYSPUNCH DD DUMMY                                                 00000800
+//COB.SYSIN DD *                                                        00000900
+      ******************************************************************00001000
+      * PROGRAM DESCRIPTION:                                            *00001100
+      *   Standalone validator for PMMS.DATA.TASKLIST.                  *00001200
+      *   Reads every record and reports:                               *00001300
+      *      - "No Weekday + Month" records, i.e. a month is set but    *00001400
+      *        there is neither a day nor any weekday flag - the        *00001500
+      *        combination PMMSSCHD's 5000-CHECK-WHEN-TO-SUBMIT quietly *00001600
+      *        turns into "never submits", with no diagnostic.          *00001700
+      *      - Records missing a command or subcommand.                 00001800
+      *      - Duplicate REC-COMMAND/REC-SUBCOMMAND/schedule            *00001900
+      *        combinations.                                            *00002000
+      *      - A REC-DEPEND-ON that names the record's own command,     *00002010
+      *        which could never be satisfied.                          *00002020
+      *   Paused ('P') records are named in the listing but not         *00002100
+      *   otherwise validated; commented-out records are skipped        *00002150
+      *   entirely - the same distinction PMMSSCHD's                    *00002170
+      *   4000-PROCESS-TASKLIST-RECORD makes.                           *00002200
+      *                                                                 *00002300
+      *   TASKLIST   Input task list to validate.                       00002400
+      ******************************************************************00002500
+      * MODIFICATION LOG:                                               *00002600
+      *   08/AUG/2026 - D. ASTA - Code started.                         *00002700
+      *   08/AUG/2026 - D. ASTA - Added REC-DEPEND-ON to the record      00002710
+      *                           layout (matching PMMSSCHD) and a       00002720
+      *                           self-dependency check.                 00002730
+      ******************************************************************00002800
+       IDENTIFICATION DIVISION.                                         00002900
+       PROGRAM-ID.   'PMMSTVAL'.                                        00003000
+       AUTHOR.       'DAVID ASTA'.                                      00003100
+       INSTALLATION. 'MVS 3.8j TK4-'.                                   00003200
+       DATE-WRITTEN. '08/08/2026'.                                      00003300
+       DATE-COMPILED.                                                   00003400
+       REMARKS.      'V1R1M0'.                                          00003500
+      ******************************************************************00003600
+       ENVIRONMENT DIVISION.                                            00003700
+      ******************************************************************00003800
+       INPUT-OUTPUT SECTION.                                            00003900
+       FILE-CONTROL.                                                    00004000
+           SELECT TASKLIST-FILE ASSIGN TO DA-S-INFILE.                  00004100
+      ******************************************************************00004200
+       DATA DIVISION.                                                   00004300
+      ******************************************************************00004400
+       FILE SECTION.                                                    00004500
+      *******************                                               00004600
+       FD  TASKLIST-FILE                                                00004700
+      *******************                                               00004800
+           LABEL RECORDS ARE STANDARD                                   00004900
+           BLOCK CONTAINS 0 RECORDS                                     00005000
+           RECORD CONTAINS 80 CHARACTERS.                               00005100
+       01  IN-RECORD.                                                   00005200
+           05 REC-INDICATOR            PIC X.                           00005300
+              88 REC-ACTIVE                        VALUE ' '.           00005301
+              88 REC-PAUSED                        VALUE 'P'.           00005302
+           05 REC-WEEKDAY.                                              00005400
+              10 REC-WEEKDAY-MO        PIC X.                           00005500
+              10 REC-WEEKDAY-TU        PIC X.                           00005600
+              10 REC-WEEKDAY-WE        PIC X.                           00005700
+              10 REC-WEEKDAY-TH        PIC X.                           00005800
+              10 REC-WEEKDAY-FR        PIC X.                           00005900
+              10 REC-WEEKDAY-SA        PIC X.                           00006000
+              10 REC-WEEKDAY-SU        PIC X.                           00006100
+           05 REC-TIME.                                                 00006200
+              10 REC-TIME-HH           PIC XX.                          00006220
+              10 REC-TIME-MM           PIC XX.                          00006240
+           05 REC-DATE.                                                 00006300
+              10 REC-DATE-DD           PIC XX.                          00006400
+              10 REC-DATE-MM           PIC XX.                          00006500
+           05 REC-COMMAND              PIC X(06).                       00006600
+           05 REC-DEPEND-ON            PIC X(06).                       00006650
+           05 REC-SUBCOMMAND           PIC X(52).                       00006700
+      **********************************                                00006800
+       WORKING-STORAGE SECTION.                                         00006900
+      **********************************                                00007000
+       01  SWITCHES.                                                    00007100
+           05 END-OF-FILE              PIC X        VALUE 'N'.          00007200
+              88 EOF                                VALUE 'Y'.          00007300
+           05 WS-DUP-FOUND-SW          PIC X        VALUE 'N'.          00007400
+              88 WS-DUP-FOUND                       VALUE 'Y'.          00007500
+       01  COUNTERS.                                                    00007600
+           05 WS-COUNT-CMMD            PIC 9.                           00007700
+           05 WS-COUNT-SCMD            PIC 9.                           00007800
+           05 WS-COUNT-WDAY            PIC 9.                           00007900
+           05 WS-REC-COUNT             PIC 9(05)    VALUE ZERO.         00008000
+           05 WS-BAD-COUNT             PIC 9(05)    VALUE ZERO.         00008100
+           05 WS-DUP-COUNT             PIC 9(05)    VALUE ZERO.         00008200
+           05 WS-PAUSED-COUNT          PIC 9(05)    VALUE ZERO.         00008201
+       01  WS-TAB-CONSTANTS.                                            00008300
+           05 COUNTER-MAX-SEEN         PIC 999      VALUE 300.          00008400
+       01  WS-SEEN-COUNT                PIC 999     VALUE ZERO.         00008500
+       01  WS-SEEN-SUB                  PIC 999.                        00008600
+       01  WS-SEEN-TABLE.                                               00008700
+           05 WS-TAB-SEEN OCCURS 300 TIMES.                             00008800
+              10 WS-SEEN-COMMAND       PIC X(06).                       00008900
+              10 WS-SEEN-SUBCOMMAND    PIC X(52).                       00009000
+              10 WS-SEEN-WEEKDAY       PIC X(07).                       00009100
+              10 WS-SEEN-DATE          PIC X(04).                       00009200
+              10 WS-SEEN-TIME          PIC X(04).                       00009300
+      ******************************************************************00009400
+       PROCEDURE DIVISION.                                              00009500
+      ******************************************************************00009600
+       0000-MAIN.                                                       00009700
+      **********************************                                00009800
+           PERFORM 0001-INITIALISE THRU 0001-EXIT.                      00009900
+           PERFORM 2000-READ-TASKLIST-RECORDS THRU 2000-EXIT            00010000
+               UNTIL EOF.                                               00010100
+           PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT.                   00010200
+           CLOSE TASKLIST-FILE.                                         00010300
+       0000-EXIT.                                                       00010400
+           STOP RUN.                                                    00010500
+      **********************************                                00010600
+       0001-INITIALISE.                                                 00010700
+      **********************************                                00010800
+           DISPLAY 'PMMSTVAL - TASKLIST VALIDATION STARTING'.           00010900
+           OPEN INPUT TASKLIST-FILE.                                    00011000
+       0001-EXIT.                                                       00011100
+           EXIT.                                                        00011200
+      **********************************                                00011300
+       2000-READ-TASKLIST-RECORDS.                                      00011400
+      **********************************                                00011500
+           READ TASKLIST-FILE                                           00011600
+               AT END MOVE 'Y' TO END-OF-FILE.                          00011700
+           IF NOT EOF THEN                                              00011800
+               ADD 1 TO WS-REC-COUNT                                    00011900
+               PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.             00012000
+       2000-EXIT.                                                       00012100
+           EXIT.                                                        00012200
+      **********************************                                00012300
+       3000-VALIDATE-RECORD.                                            00012400
+      **********************************                                00012500
+      *  Paused tasks are named here for reporting, then skipped just    00012550
+      *   like a comment - same skip test PMMSSCHD applies before it     00012560
+      *   will consider submitting a record.                             00012570
+           IF REC-PAUSED THEN                                            00012580
+               ADD 1 TO WS-PAUSED-COUNT                                  00012590
+               DISPLAY 'RECORD ' WS-REC-COUNT                            00012595
+                   ' - PAUSED - COMMAND=' REC-COMMAND                    00012596
+                   ' SUBCOMMAND=' REC-SUBCOMMAND                         00012597
+               GO TO 3000-EXIT.                                          00012598
+           IF NOT REC-ACTIVE THEN                                        00012900
+               GO TO 3000-EXIT.                                          00013000
+           MOVE ZERO TO WS-COUNT-CMMD WS-COUNT-SCMD WS-COUNT-WDAY.       00013100
+           EXAMINE REC-COMMAND TALLYING UNTIL FIRST ' '.                00013200
+           MOVE TALLY TO WS-COUNT-CMMD.                                 00013300
+           EXAMINE REC-SUBCOMMAND TALLYING UNTIL FIRST ' '.             00013400
+           MOVE TALLY TO WS-COUNT-SCMD.                                 00013500
+           EXAMINE REC-WEEKDAY TALLYING ALL 'X'.                        00013600
+           MOVE TALLY TO WS-COUNT-WDAY.                                 00013700
+           IF WS-COUNT-CMMD = 0 OR WS-COUNT-SCMD = 0 THEN                00013800
+               ADD 1 TO WS-BAD-COUNT                                    00013900
+               DISPLAY 'RECORD ' WS-REC-COUNT                           00014000
+                   ' - MISSING COMMAND OR SUBCOMMAND'.                  00014100
+           IF REC-DATE-MM > 0 AND REC-DATE-DD = SPACES                  00014200
+                             AND WS-COUNT-WDAY = 0 THEN                 00014300
+               ADD 1 TO WS-BAD-COUNT                                    00014400
+               DISPLAY 'RECORD ' WS-REC-COUNT                           00014500
+                   ' - NO WEEKDAY + MONTH: MONTH IS SET BUT THERE IS'   00014600
+                   ' NO DAY AND NO WEEKDAY FLAG - COMMAND=' REC-COMMAND 00014700
+                   ' SUBCOMMAND=' REC-SUBCOMMAND.                       00014800
+           IF REC-DEPEND-ON NOT = SPACES                                00014810
+             AND REC-DEPEND-ON = REC-COMMAND THEN                       00014820
+               ADD 1 TO WS-BAD-COUNT                                    00014830
+               DISPLAY 'RECORD ' WS-REC-COUNT                           00014840
+                   ' - DEPENDS ON ITSELF - COMMAND=' REC-COMMAND        00014850
+                   ' SUBCOMMAND=' REC-SUBCOMMAND.                       00014860
+           PERFORM 4000-CHECK-FOR-DUPLICATE THRU 4000-EXIT.             00014900
+       3000-EXIT.                                                       00015000
+           EXIT.                                                        00015100
+      **********************************                                00015200
+       4000-CHECK-FOR-DUPLICATE.                                        00015300
+      **********************************                                00015400
+      *  A record is a duplicate when another already-seen record       00015500
+      *   shares the same command, subcommand and schedule fields.      00015600
+           MOVE 'N' TO WS-DUP-FOUND-SW.                                 00015700
+           MOVE 1   TO WS-SEEN-SUB.                                     00015800
+           PERFORM 4100-COMPARE-TO-SEEN THRU 4100-EXIT                  00015900
+               UNTIL WS-SEEN-SUB > WS-SEEN-COUNT                        00016000
+                  OR WS-DUP-FOUND.                                      00016100
+           IF WS-DUP-FOUND THEN                                         00016200
+               ADD 1 TO WS-DUP-COUNT                                    00016300
+               DISPLAY 'RECORD ' WS-REC-COUNT                           00016400
+                   ' - DUPLICATE COMMAND/SUBCOMMAND/SCHEDULE - COMMAND='00016500
+                   REC-COMMAND ' SUBCOMMAND=' REC-SUBCOMMAND            00016600
+           ELSE                                                         00016700
+               IF WS-SEEN-COUNT < COUNTER-MAX-SEEN THEN                 00016800
+                   ADD 1 TO WS-SEEN-COUNT                               00016900
+                   MOVE REC-COMMAND    TO                               00017000
+                            WS-SEEN-COMMAND (WS-SEEN-COUNT)              00017100
+                   MOVE REC-SUBCOMMAND TO                                00017200
+                            WS-SEEN-SUBCOMMAND (WS-SEEN-COUNT)           00017300
+                   MOVE REC-WEEKDAY    TO                                00017400
+                            WS-SEEN-WEEKDAY (WS-SEEN-COUNT)              00017500
+                   MOVE REC-DATE       TO                                00017600
+                            WS-SEEN-DATE (WS-SEEN-COUNT)                 00017700
+                   MOVE REC-TIME       TO                                00017800
+                            WS-SEEN-TIME (WS-SEEN-COUNT).                00017900
+       4000-EXIT.                                                       00018000
+           EXIT.                                                        00018100
+      **********************************                                00018200
+       4100-COMPARE-TO-SEEN.                                            00018300
+      **********************************                                00018400
+           IF REC-COMMAND    = WS-SEEN-COMMAND    (WS-SEEN-SUB)         00018500
+              AND REC-SUBCOMMAND = WS-SEEN-SUBCOMMAND (WS-SEEN-SUB)     00018600
+              AND REC-WEEKDAY    = WS-SEEN-WEEKDAY    (WS-SEEN-SUB)     00018700
+              AND REC-DATE       = WS-SEEN-DATE       (WS-SEEN-SUB)     00018800
+              AND REC-TIME       = WS-SEEN-TIME       (WS-SEEN-SUB) THEN00018900
+               MOVE 'Y' TO WS-DUP-FOUND-SW.                             00019000
+           ADD 1 TO WS-SEEN-SUB.                                        00019100
+       4100-EXIT.                                                       00019200
+           EXIT.                                                        00019300
+      **********************************                                00019400
+       9000-PRINT-SUMMARY.                                              00019500
+      **********************************                                00019600
+           DISPLAY 'PMMSTVAL - RECORDS READ     : ' WS-REC-COUNT.       00019700
+           DISPLAY 'PMMSTVAL - INVALID RECORDS  : ' WS-BAD-COUNT.       00019800
+           DISPLAY 'PMMSTVAL - DUPLICATE RECORDS: ' WS-DUP-COUNT.       00019900
+           DISPLAY 'PMMSTVAL - PAUSED RECORDS   : ' WS-PAUSED-COUNT.    00019950
+       9000-EXIT.                                                       00020000
+           EXIT.                                                        00020100
+/*                                                                      00020200
+//LKED.SYSLIB  DD DISP=SHR,DSNAME=SYS1.COBLIB                           00020300
+//             DD DISP=SHR,DSNAME=SYS1.LINKLIB                          00020400
+//             DD DISP=SHR,DSNAME=PMMS.LINKLIB                          00020500
+//LKED.SYSLMOD DD DISP=SHR,DSNAME=PMMS.LINKLIB(PMMSTVAL)                00020600
+//                                                                      00020700
