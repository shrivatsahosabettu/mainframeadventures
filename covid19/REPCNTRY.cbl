@@ -10,13 +10,13 @@
       *   And generates a report of                                     00001003
       *                  - TOP 10 countries ordered by number of cases. 00001103
       *                  - TOP 10 countries ordered by number of deaths.00001203
-      *                  - Up to 5 countries (favourites).              00001303
+      *                  - Countries (favourites).                      00001303
       *   Also reads COVID.DATA.TOTCPREV, to calculate a delta          00001406
       *    from previous day                                            00001506
       *                                                                 00001606
-      *   Favourites countries are ACCEPTed from JCL in the form of     00001703
-      *    3 character each country codes.                              00001803
-      *                                                                 00001903
+      *   Favourites countries are read from COVID19.DATA.FAVCNTR (one  00001703
+      *    3 character country code per record), so there is no fixed   00001803
+      *    limit on how many can be listed (capped at 100 by the table).00001903
       *   I guess this program could have been done with SORT,          00002003
       *    but as I yet have to learn how to do it, I did it manually   00002103
       *    with tables.                                                 00002203
@@ -35,6 +35,9 @@
        FILE-CONTROL.                                                    00003500
            SELECT TOTCNTRY-FILE  ASSIGN DA-S-TOTCTR.                    00003600
            SELECT TOTCPREV-FILE  ASSIGN DA-S-TOTPRV.                    00003706
+           SELECT FAVCNTRY-FILE  ASSIGN DA-S-FAVCTR.                    00003710
+           SELECT HISTCNTRY-FILE ASSIGN DA-S-HISTCTR.                   00003715
+           SELECT CSV-EXTRACT    ASSIGN DA-S-CSVOUT.                    00003717
            SELECT REPORT-PRINT   ASSIGN UR-S-SYSPRINT.                  00003800
       ******************************************************************00003900
        DATA DIVISION.                                                   00004000
@@ -64,6 +67,47 @@
            05 PRV-CASES               PIC 9(08).                        00006406
            05 PRV-DEATHS              PIC 9(08).                        00006506
            05 PRV-COUNTRYNAME         PIC X(40).                        00006606
+      *******************                                               00006610
+       FD  FAVCNTRY-FILE                                                00006620
+      *******************                                               00006630
+           LABEL RECORDS ARE STANDARD                                   00006640
+           BLOCK CONTAINS 0 RECORDS                                     00006650
+           RECORD CONTAINS 3 CHARACTERS.                                00006660
+       01  FAV-RECORD.                                                  00006670
+           05 FAV-COUNTRYCODE         PIC A(03).                        00006680
+      *******************                                               00006705
+       FD  HISTCNTRY-FILE                                               00006710
+      *******************                                               00006715
+           RECORDING MODE F                                             00006720
+           LABEL RECORDS ARE STANDARD                                   00006725
+           BLOCK CONTAINS 0 RECORDS                                     00006730
+           RECORD CONTAINS 67 CHARACTERS.                               00006735
+       01  HIST-RECORD.                                                 00006740
+           05 HIST-DATE               PIC X(08).                        00006745
+           05 HIST-COUNTRYCODE        PIC A(03).                        00006750
+           05 HIST-CASES              PIC 9(08).                        00006755
+           05 HIST-DEATHS             PIC 9(08).                        00006760
+           05 HIST-COUNTRYNAME        PIC X(40).                        00006765
+      *******************                                               00006770
+       FD  CSV-EXTRACT                                                  00006780
+      *******************                                               00006790
+           LABEL RECORDS ARE STANDARD                                   00006795
+           BLOCK CONTAINS 0 RECORDS                                     00006796
+           RECORD CONTAINS 80 CHARACTERS.                                00006797
+       01  CSV-RECORD.                                                  00006798
+           05 CSV-COUNTRYCODE         PIC X(03).                        00006799
+           05 FILLER                  PIC X      VALUE ','.             00006801
+           05 CSV-COUNTRYNAME         PIC X(40).                        00006802
+           05 FILLER                  PIC X      VALUE ','.             00006803
+           05 CSV-CASES               PIC 9(08).                        00006804
+           05 FILLER                  PIC X      VALUE ','.             00006805
+           05 CSV-DEATHS              PIC 9(08).                        00006806
+           05 FILLER                  PIC X      VALUE ','.             00006806
+           05 CSV-DELTA-CASES-SIGN    PIC X.                            00006806
+           05 CSV-DELTA-CASES         PIC 9(07).                        00006806
+           05 FILLER                  PIC X      VALUE ','.             00006806
+           05 CSV-DELTA-DEATHS-SIGN   PIC X.                            00006806
+           05 CSV-DELTA-DEATHS        PIC 9(07).                        00006806
       *******************                                               00006700
        FD  REPORT-PRINT                                                 00006800
       *******************                                               00006900
@@ -75,14 +119,18 @@
        77  WS-YEAR-CC                 PIC 99     VALUE 20.              00007503
        77  WS-CASES                   PIC 9(08).                        00007603
        77  WS-DEATHS                  PIC 9(08).                        00007702
+       77  WS-CFR                     PIC 9(03)V9(04).                  00007710
+       77  WS-CFR-NEW                 PIC 9(03)V9(04).                  00007720
        01  SWITCHES.                                                    00007800
            05 END-OF-FILE             PIC X      VALUE 'N'.             00007900
               88 EOF                             VALUE 'Y'.             00008000
        01  COUNTERS.                                                    00008100
            05 COUNTER-TAB-OCCURS      PIC 99     VALUE 10.              00008200
+           05 COUNTER-MAX-FAVOURITES  PIC 999    VALUE 100.             00008210
+           05 WS-FAV-COUNT            PIC 999    VALUE 0.               00008220
        01  SUBSCRIPTS.                                                  00008300
            05 WS-TABLE-SUB            PIC S99.                          00008400
-           05 WS-TABLE-SUB-FAVS       PIC S99.                          00008503
+           05 WS-TABLE-SUB-FAVS       PIC S999.                         00008503
            05 WS-MOVE-SUB-ORIG        PIC S99.                          00008600
            05 WS-MOVE-SUB-DEST        PIC S99.                          00008700
        01  TABLES.                                                      00008800
@@ -96,7 +144,19 @@
               10 WS-TAB-DEATHS-CNAME  PIC X(40).                        00009600
               10 WS-TAB-DEATHS-CASES  PIC 9(08).                        00009702
               10 WS-TAB-DEATHS-DEATHS PIC 9(08).                        00009802
-           05 WS-TAB-FAVOURITES   OCCURS 5 TIMES.                       00009903
+           05 WS-TAB-TOP10-CFR    OCCURS 10 TIMES.                      00009350
+              10 WS-TAB-CFR-CCODE     PIC X(03).                        00009360
+              10 WS-TAB-CFR-CNAME     PIC X(40).                        00009370
+              10 WS-TAB-CFR-CASES     PIC 9(08).                        00009380
+              10 WS-TAB-CFR-DEATHS    PIC 9(08).                        00009390
+              10 WS-TAB-CFR-RATE      PIC 9(03)V9(04).                  00009395
+           05 WS-TAB-TOP10-JUMP   OCCURS 10 TIMES.                      00009396
+              10 WS-TAB-JUMP-CCODE    PIC X(03).                        00009397
+              10 WS-TAB-JUMP-CNAME    PIC X(40).                        00009398
+              10 WS-TAB-JUMP-CASES    PIC 9(08).                        00009399
+              10 WS-TAB-JUMP-DEATHS   PIC 9(08).                        00009400
+              10 WS-TAB-JUMP-DELTA    PIC S9(07).                       00009401
+           05 WS-TAB-FAVOURITES   OCCURS 100 TIMES.                     00009903
               10 WS-TAB-FAVS-CCODE    PIC X(03).                        00010006
               10 WS-TAB-FAVS-CNAME    PIC X(40).                        00010103
               10 WS-TAB-FAVS-CASES    PIC 9(08).                        00010203
@@ -114,16 +174,28 @@
            05 WS-CTR-DEATHS-PREV      PIC 9(08).                        00011406
            05 WS-CTR-DEATHS-DELTA     PIC 9(06).                        00011506
            05 WS-CTR-DEATHS-DSIGN     PIC X.                            00011606
+           05 WS-CTR-CFR              PIC 9(03)V9(04).                  00011650
+           05 WS-CTR-CASES-DELTA-SGN  PIC S9(07).                       00011660
+           05 WS-CTR-JUMP-DELTA       PIC S9(07).                       00011665
+           05 WS-CTR-TREND-AVG        PIC S9(05).                       00011667
+           05 WS-CTR-DEATHS-TREND-AVG PIC S9(05).                       00011667
+       01  JUMP-DATA.                                                   00011670
+           05 WS-JUMP-CASES-PREV      PIC 9(08).                        00011680
+           05 WS-JUMP-DELTA-SGN       PIC S9(07).                       00011690
+           05 WS-JUMP-DEATHS-PREV     PIC 9(08).                        00011690
+           05 WS-JUMP-DEATHS-DELTA-SGN PIC S9(07).                      00011690
+           05 WS-JUMP-FOUND           PIC X      VALUE 'N'.             00011690
+              88 JUMP-FOUND                      VALUE 'Y'.             00011690
+       01  HIST-TREND-DATA.                                             00011692
+           05 WS-HIST-WINDOW      OCCURS 7 TIMES                        00011694
+                                   PIC 9(08).                            00011696
+           05 WS-HIST-WINDOW-DEATHS OCCURS 7 TIMES                      00011696
+                                   PIC 9(08).                            00011696
+           05 WS-HIST-WINDOW-COUNT    PIC 9          VALUE 0.           00011698
+           05 WS-HIST-MOVE-SUB        PIC 9.                            00011699
        01  MYFAVCOUNTRY-DATA.                                           00011700
-           05 WS-FAV-COUNTRYCODE.                                       00011803
-              10 WS-FAV-CC-1          PIC A(03).                        00011903
-              10 WS-FAV-CC-2          PIC A(03).                        00012003
-              10 WS-FAV-CC-3          PIC A(03).                        00012103
-              10 WS-FAV-CC-4          PIC A(03).                        00012203
-              10 WS-FAV-CC-5          PIC A(03).                        00012303
-           05 WS-FAV-COUNTRYNAME      PIC X(40).                        00012400
-           05 WS-FAV-CASES            PIC 9(08).                        00012500
-           05 WS-FAV-DEATHS           PIC 9(08).                        00012600
+           05 WS-TAB-FAV-CODES    OCCURS 100 TIMES                      00011803
+                                   PIC A(03).                           00011903
        01  WS-TODAYS-DATE.                                              00012700
            05 TD-MONTH                PIC X(02).                        00012800
            05 FILLER                  PIC X.                            00012900
@@ -188,11 +260,43 @@
                                                '----------------------'.00018806
               10 COLUMN 75        PIC A(22)  VALUE                      00018906
                                                '----------------------'.00019006
+       01  TOP10-CFR-HEADER TYPE DETAIL.                                00019010
+           05 LINE PLUS 2.                                              00019020
+              10 COLUMN 01        PIC A(29)  VALUE                      00019030
+                                     'TOP10 by Case-Fatality-Rate'.      00019040
+              10 COLUMN 50        PIC A(18)  VALUE 'Cases      (delta)'.00019050
+              10 COLUMN 78        PIC A(18)  VALUE 'Deaths     (delta)'.00019060
+              10 COLUMN 101       PIC A(08)  VALUE 'CFR    %'.          00019070
+           05 LINE PLUS 1.                                              00019080
+              10 COLUMN 01        PIC A(25)  VALUE                      00019090
+                                            '-------------------------'.00019095
+              10 COLUMN 47        PIC A(22)  VALUE                      00019096
+                                               '----------------------'.00019097
+              10 COLUMN 75        PIC A(22)  VALUE                      00019098
+                                               '----------------------'.00019099
+              10 COLUMN 101       PIC A(08)  VALUE '--------'.          00019100
+       01  TOP10-JUMP-HEADER TYPE DETAIL.                                00019101
+           05 LINE PLUS 2.                                              00019102
+              10 COLUMN 01        PIC A(29)  VALUE                      00019103
+                                     'TOP10 by biggest daily jump'.      00019104
+              10 COLUMN 50        PIC A(18)  VALUE 'Cases      (delta)'.00019105
+              10 COLUMN 78        PIC A(18)  VALUE 'Deaths     (delta)'.00019106
+              10 COLUMN 101       PIC A(07)  VALUE '   Jump'.            00019106
+           05 LINE PLUS 1.                                              00019107
+              10 COLUMN 01        PIC A(25)  VALUE                      00019108
+                                            '-------------------------'.00019109
+              10 COLUMN 47        PIC A(22)  VALUE                      00019110
+                                               '----------------------'.00019111
+              10 COLUMN 75        PIC A(22)  VALUE                      00019112
+                                               '----------------------'.00019113
+              10 COLUMN 101       PIC A(07)  VALUE '-------'.            00019113
        01  FAVOURITE-HEADER TYPE DETAIL.                                00019102
            05 LINE PLUS 2.                                              00019202
               10 COLUMN 01        PIC A(10)  VALUE 'FAVOURITES'.        00019304
               10 COLUMN 50        PIC A(17)  VALUE 'Cases     (delta)'. 00019406
               10 COLUMN 78        PIC A(17)  VALUE 'Deaths    (delta)'. 00019506
+              10 COLUMN 101       PIC A(16)  VALUE '7-day avg cases'.   00019550
+              10 COLUMN 118       PIC A(16)  VALUE '7-day avg deaths'.  00019550
            05 LINE PLUS 1.                                              00019602
               10 COLUMN 01        PIC A(25)  VALUE                      00019702
                                             '-------------------------'.00019802
@@ -200,6 +304,10 @@
                                                '----------------------'.00020006
               10 COLUMN 75        PIC A(22)  VALUE                      00020106
                                                '----------------------'.00020206
+              10 COLUMN 101       PIC A(16)  VALUE                      00020250
+                                               '----------------'.      00020260
+              10 COLUMN 118       PIC A(16)  VALUE                      00020250
+                                               '----------------'.      00020260
        01  TOP10-DETAIL TYPE DETAIL.                                    00020300
            05 LINE PLUS 1.                                              00020400
               10 COLUMN 01        PIC X(40)  SOURCE WS-CTR-COUNTRYNAME. 00020500
@@ -213,6 +321,50 @@
               10 COLUMN 88       PIC ZZZ,ZZZ SOURCE WS-CTR-DEATHS-DELTA.00021306
               10 COLUMN 95        PIC X      SOURCE WS-CTR-DEATHS-DSIGN.00021406
               10 COLUMN 96        PIC X      VALUE ')'.                 00021506
+       01  FAVOURITE-DETAIL TYPE DETAIL.                                00021507
+           05 LINE PLUS 1.                                              00021508
+              10 COLUMN 01        PIC X(40)  SOURCE WS-CTR-COUNTRYNAME. 00021509
+              10 COLUMN 47        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-CASES.  00021510
+              10 COLUMN 59        PIC X      VALUE '('.                 00021511
+              10 COLUMN 60        PIC ZZZ,ZZZ SOURCE WS-CTR-CASES-DELTA.00021512
+              10 COLUMN 67        PIC X      SOURCE WS-CTR-CASES-DSIGN. 00021513
+              10 COLUMN 68        PIC X      VALUE ')'.                 00021514
+              10 COLUMN 75        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-DEATHS. 00021515
+              10 COLUMN 87        PIC X      VALUE '('.                 00021516
+              10 COLUMN 88       PIC ZZZ,ZZZ SOURCE WS-CTR-DEATHS-DELTA.00021517
+              10 COLUMN 95        PIC X      SOURCE WS-CTR-DEATHS-DSIGN.00021518
+              10 COLUMN 96        PIC X      VALUE ')'.                 00021519
+              10 COLUMN 104       PIC -(4)9  SOURCE WS-CTR-TREND-AVG.   00021520
+              10 COLUMN 121       PIC -(4)9  SOURCE                     00021520
+                                              WS-CTR-DEATHS-TREND-AVG.  00021520
+       01  TOP10-CFR-DETAIL TYPE DETAIL.                                00021521
+           05 LINE PLUS 1.                                              00021520
+              10 COLUMN 01        PIC X(40)  SOURCE WS-CTR-COUNTRYNAME. 00021530
+              10 COLUMN 47        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-CASES.  00021540
+              10 COLUMN 59        PIC X      VALUE '('.                 00021550
+              10 COLUMN 60        PIC ZZZ,ZZZ SOURCE WS-CTR-CASES-DELTA.00021560
+              10 COLUMN 67        PIC X      SOURCE WS-CTR-CASES-DSIGN. 00021570
+              10 COLUMN 68        PIC X      VALUE ')'.                 00021580
+              10 COLUMN 75        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-DEATHS. 00021590
+              10 COLUMN 87        PIC X      VALUE '('.                 00021600
+              10 COLUMN 88       PIC ZZZ,ZZZ SOURCE WS-CTR-DEATHS-DELTA.00021610
+              10 COLUMN 95        PIC X      SOURCE WS-CTR-DEATHS-DSIGN.00021620
+              10 COLUMN 96        PIC X      VALUE ')'.                 00021630
+              10 COLUMN 101       PIC ZZ9.9999 SOURCE WS-CTR-CFR.       00021640
+       01  TOP10-JUMP-DETAIL TYPE DETAIL.                                00021641
+           05 LINE PLUS 1.                                              00021642
+              10 COLUMN 01        PIC X(40)  SOURCE WS-CTR-COUNTRYNAME. 00021643
+              10 COLUMN 47        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-CASES.  00021644
+              10 COLUMN 59        PIC X      VALUE '('.                 00021645
+              10 COLUMN 60        PIC ZZZ,ZZZ SOURCE WS-CTR-CASES-DELTA.00021646
+              10 COLUMN 67        PIC X      SOURCE WS-CTR-CASES-DSIGN. 00021647
+              10 COLUMN 68        PIC X      VALUE ')'.                 00021648
+              10 COLUMN 75        PIC ZZZ,ZZZ,ZZZ SOURCE WS-CTR-DEATHS. 00021649
+              10 COLUMN 87        PIC X      VALUE '('.                 00021650
+              10 COLUMN 88       PIC ZZZ,ZZZ SOURCE WS-CTR-DEATHS-DELTA.00021651
+              10 COLUMN 95        PIC X      SOURCE WS-CTR-DEATHS-DSIGN.00021652
+              10 COLUMN 96        PIC X      VALUE ')'.                 00021653
+              10 COLUMN 101       PIC ZZZ,ZZ9 SOURCE WS-CTR-JUMP-DELTA. 00021654
       ******************************************************************00021600
        PROCEDURE DIVISION.                                              00021700
       ******************************************************************00021800
@@ -229,24 +381,54 @@
            MOVE 1 TO WS-TABLE-SUB.                                      00022902
            GENERATE TOP10-DEATHS-HEADER.                                00023002
            PERFORM 4001-PRINT-TOP10-DEATHS THRU 4001-EXIT.              00023102
+      * TOP10 by Case-Fatality-Rate                                     00023110
+           MOVE 1 TO WS-TABLE-SUB.                                      00023120
+           GENERATE TOP10-CFR-HEADER.                                   00023130
+           PERFORM 4002-PRINT-TOP10-CFR    THRU 4002-EXIT.              00023140
+      * TOP10 by biggest single-day jump                                00023150
+           MOVE 1 TO WS-TABLE-SUB.                                      00023160
+           GENERATE TOP10-JUMP-HEADER.                                  00023170
+           PERFORM 4003-PRINT-TOP10-JUMP   THRU 4003-EXIT.              00023180
       * 5 FAVOURITES                                                    00023203
            GENERATE FAVOURITE-HEADER.                                   00023302
            PERFORM 4100-PROCESS-FAVOURITES THRU 4100-EXIT.              00023403
            TERMINATE TOP10-REPORT.                                      00023503
-           CLOSE TOTCNTRY-FILE.                                         00023600
+           CLOSE TOTCNTRY-FILE,                                         00023600
+                 CSV-EXTRACT.                                           00023610
        0000-EXIT.                                                       00023700
            STOP RUN.                                                    00023800
       **********************************                                00023900
        0001-INITIALISE.                                                 00024000
       **********************************                                00024100
-           ACCEPT WS-FAV-COUNTRYCODE.                                   00024200
+           PERFORM 0002-LOAD-FAVOURITES THRU 0002-EXIT.                 00024150
            MOVE CURRENT-DATE TO WS-TODAYS-DATE.                         00024300
            MOVE TIME-OF-DAY  TO WS-TODAYS-TIME.                         00024400
            OPEN INPUT TOTCNTRY-FILE,                                    00024500
-                OUTPUT REPORT-PRINT.                                    00024600
+                OUTPUT REPORT-PRINT,                                    00024510
+                OUTPUT CSV-EXTRACT.                                     00024520
+           MOVE SPACES TO CSV-RECORD.                                   00024530
+           STRING 'COUNTRYCODE,COUNTRYNAME,CASES,DEATHS,'               00024530
+                  DELIMITED BY SIZE                                     00024530
+                  'DELTA CASES,DELTA DEATHS' DELIMITED BY SIZE          00024530
+                  INTO CSV-RECORD.                                      00024530
+           WRITE CSV-RECORD.                                            00024540
            INITIATE TOP10-REPORT.                                       00024702
        0001-EXIT.                                                       00024800
            EXIT.                                                        00024900
+      **********************************                                00024910
+       0002-LOAD-FAVOURITES.                                            00024920
+      **********************************                                00024930
+      * Favourites now come from a small parameter file, one 3-char     00024940
+      *  country code per record, instead of a fixed ACCEPT group, so   00024950
+      *  there is no longer a hard limit of 5 favourite countries.      00024960
+           OPEN INPUT FAVCNTRY-FILE.                                    00024970
+           MOVE 'N' TO END-OF-FILE.                                     00024980
+           PERFORM 1002-READ-FAVOURITE-RECORD THRU 1002-EXIT            00024990
+               UNTIL EOF.                                               00025000
+           CLOSE FAVCNTRY-FILE.                                         00025095
+           MOVE 'N' TO END-OF-FILE.                                     00025098
+       0002-EXIT.                                                       00025099
+           EXIT.                                                        00025100
       **********************************                                00025000
        1000-READ-COUNTRY-TOTALS.                                        00025100
       **********************************                                00025200
@@ -265,6 +447,26 @@
                PERFORM 2003-PROCESS-PREV-DATA THRU 2003-EXIT.           00026506
        1001-EXIT.                                                       00026606
            EXIT.                                                        00026706
+      **********************************                                00026710
+       1002-READ-FAVOURITE-RECORD.                                      00026720
+      **********************************                                00026730
+           READ FAVCNTRY-FILE                                           00026740
+               AT END MOVE 'Y' TO END-OF-FILE.                          00026750
+           IF NOT EOF AND WS-FAV-COUNT < COUNTER-MAX-FAVOURITES THEN    00026760
+               ADD 1 TO WS-FAV-COUNT                                    00026770
+               MOVE FAV-COUNTRYCODE                                     00026780
+                    TO WS-TAB-FAV-CODES (WS-FAV-COUNT).                 00026790
+       1002-EXIT.                                                       00026795
+           EXIT.                                                        00026799
+      **********************************                                00026801
+       1003-READ-HIST-RECORD.                                           00026802
+      **********************************                                00026803
+           READ HISTCNTRY-FILE                                          00026804
+               AT END MOVE 'Y' TO END-OF-FILE.                          00026805
+           IF NOT EOF THEN                                               00026806
+               PERFORM 2007-PROCESS-HIST-DATA THRU 2007-EXIT.           00026807
+       1003-EXIT.                                                       00026808
+           EXIT.                                                        00026809
       **********************************                                00026800
        2000-PROCESS-COUNTRY-DATA.                                       00026900
       **********************************                                00027000
@@ -280,34 +482,43 @@
            MOVE 1 TO WS-TABLE-SUB.                                      00028001
            PERFORM 3001-UPDATE-TABLE-DEATHS THRU 3001-EXIT              00028102
                UNTIL WS-TABLE-SUB > COUNTER-TAB-OCCURS.                 00028202
+      * TOP10 by case-fatality-rate (deaths/cases), only makes sense     00028210
+      *  once a country has at least one case.                          00028220
+           IF TOT-CASES > 0 THEN                                        00028230
+               MOVE 1 TO WS-TABLE-SUB                                   00028240
+               PERFORM 3002-UPDATE-TABLE-CFR THRU 3002-EXIT             00028250
+                   UNTIL WS-TABLE-SUB > COUNTER-TAB-OCCURS.             00028260
+      * TOP10 by biggest single-day jump, independent of total ranking  00028270
+      *  a country with no COVID19.DATA.TOTCPREV match is newly         00028275
+      *  reporting, not genuinely jumping - leave it out of the ranking.00028275
+           PERFORM 2005-GET-DELTA-FOR-JUMP THRU 2005-EXIT.              00028275
+           IF JUMP-FOUND THEN                                           00028280
+               MOVE 1 TO WS-TABLE-SUB                                   00028280
+               PERFORM 3003-UPDATE-TABLE-JUMP THRU 3003-EXIT            00028290
+                   UNTIL WS-TABLE-SUB > COUNTER-TAB-OCCURS.             00028295
            MOVE 1 TO WS-TABLE-SUB.                                      00028302
+           PERFORM 2009-WRITE-CSV-EXTRACT THRU 2009-EXIT.               00028305
        2000-EXIT.                                                       00028400
            EXIT.                                                        00028500
       **********************************                                00028600
        2001-CHECK-IF-FAVOURITE.                                         00028703
       **********************************                                00028803
-           IF TOT-COUNTRYCODE = WS-FAV-CC-1 THEN                        00028903
-               MOVE 1 TO WS-TABLE-SUB-FAVS                              00029003
-               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00029103
-               GO TO 2001-EXIT.                                         00029203
-           IF TOT-COUNTRYCODE = WS-FAV-CC-2 THEN                        00029303
-               MOVE 2 TO WS-TABLE-SUB-FAVS                              00029403
-               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00029503
-               GO TO 2001-EXIT.                                         00029603
-           IF TOT-COUNTRYCODE = WS-FAV-CC-3 THEN                        00029703
-               MOVE 3 TO WS-TABLE-SUB-FAVS                              00029803
-               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00029903
-               GO TO 2001-EXIT.                                         00030003
-           IF TOT-COUNTRYCODE = WS-FAV-CC-4 THEN                        00030103
-               MOVE 4 TO WS-TABLE-SUB-FAVS                              00030203
-               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00030303
-               GO TO 2001-EXIT.                                         00030403
-           IF TOT-COUNTRYCODE = WS-FAV-CC-5 THEN                        00030503
-               MOVE 5 TO WS-TABLE-SUB-FAVS                              00030603
-               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00030703
-               PERFORM 2002-ADD-TO-FAV.                                 00030803
+           MOVE 1 TO WS-TABLE-SUB-FAVS.                                 00028810
+           PERFORM 2001A-CHECK-ONE-FAV THRU 2001A-EXIT                  00028820
+               UNTIL WS-TABLE-SUB-FAVS > WS-FAV-COUNT.                  00028830
        2001-EXIT.                                                       00030903
            EXIT.                                                        00031003
+      **********************************                                00031010
+       2001A-CHECK-ONE-FAV.                                             00031020
+      **********************************                                00031030
+           IF TOT-COUNTRYCODE =                                         00031040
+                 WS-TAB-FAV-CODES (WS-TABLE-SUB-FAVS) THEN              00031050
+               PERFORM 2002-ADD-TO-FAV THRU 2002-EXIT                   00031060
+      *        Found it, no need to keep checking this country          00031070
+               MOVE WS-FAV-COUNT TO WS-TABLE-SUB-FAVS.                  00031080
+           ADD 1 TO WS-TABLE-SUB-FAVS.                                  00031090
+       2001A-EXIT.                                                      00031095
+           EXIT.                                                        00031099
       **********************************                                00031103
        2002-ADD-TO-FAV.                                                 00031203
       **********************************                                00031303
@@ -351,6 +562,112 @@
                MOVE ' ' TO WS-CTR-DEATHS-DSIGN.                         00035106
        2004-EXIT.                                                       00035206
            EXIT.                                                        00035306
+      **********************************                                00035310
+       2005-GET-DELTA-FOR-JUMP.                                         00035320
+      **********************************                                00035330
+      * Same idea as 5000-GET-CTRY-DELTAS, but worked out for every      00035340
+      *  country read (not just TOP10/favourites), so we can also rank  00035350
+      *  by the size of the jump itself.                                00035360
+           OPEN INPUT TOTCPREV-FILE.                                    00035370
+           MOVE 'N' TO END-OF-FILE.                                     00035380
+           MOVE 0    TO WS-JUMP-CASES-PREV WS-JUMP-DEATHS-PREV.         00035390
+           MOVE 'N' TO WS-JUMP-FOUND.                                   00035390
+           PERFORM 2006-READ-PREV-FOR-JUMP THRU 2006-EXIT               00035400
+               UNTIL EOF.                                               00035410
+           CLOSE TOTCPREV-FILE.                                         00035420
+           MOVE 'N' TO END-OF-FILE.                                     00035430
+           COMPUTE WS-JUMP-DELTA-SGN = TOT-CASES - WS-JUMP-CASES-PREV.  00035440
+           COMPUTE WS-JUMP-DEATHS-DELTA-SGN =                           00035440
+               TOT-DEATHS - WS-JUMP-DEATHS-PREV.                        00035440
+       2005-EXIT.                                                       00035450
+           EXIT.                                                        00035460
+      **********************************                                00035470
+       2006-READ-PREV-FOR-JUMP.                                         00035480
+      **********************************                                00035490
+           READ TOTCPREV-FILE                                           00035500
+               AT END MOVE 'Y' TO END-OF-FILE.                          00035510
+           IF NOT EOF AND PRV-COUNTRYCODE = TOT-COUNTRYCODE THEN        00035520
+               MOVE PRV-CASES  TO WS-JUMP-CASES-PREV                    00035530
+               MOVE PRV-DEATHS TO WS-JUMP-DEATHS-PREV                   00035530
+               MOVE 'Y' TO WS-JUMP-FOUND                                00035530
+               MOVE 'Y' TO END-OF-FILE.                                 00035540
+       2006-EXIT.                                                       00035550
+           EXIT.                                                        00035560
+      **********************************                                00035570
+       2007-PROCESS-HIST-DATA.                                          00035580
+      **********************************                                00035590
+      * Keep only the 7 most recent HISTCNTRY-FILE entries (cases and   00035600
+      *  deaths) for the favourite country currently being reported on.00035610
+      *  Once the window is full, drop the oldest entry to make room.  00035620
+           IF HIST-COUNTRYCODE = WS-CTR-COUNTRYCODE THEN                00035630
+               IF WS-HIST-WINDOW-COUNT < 7 THEN                         00035640
+                   ADD 1 TO WS-HIST-WINDOW-COUNT                        00035650
+                   MOVE HIST-CASES                                      00035660
+                        TO WS-HIST-WINDOW (WS-HIST-WINDOW-COUNT)        00035670
+                   MOVE HIST-DEATHS                                     00035670
+                        TO WS-HIST-WINDOW-DEATHS (WS-HIST-WINDOW-COUNT) 00035670
+               ELSE                                                     00035680
+                   MOVE 1 TO WS-HIST-MOVE-SUB                           00035690
+                   PERFORM 2008-SHIFT-HIST-WINDOW THRU 2008-EXIT        00035700
+                   MOVE HIST-CASES  TO WS-HIST-WINDOW (7)               00035710
+                   MOVE HIST-DEATHS TO WS-HIST-WINDOW-DEATHS (7).       00035710
+       2007-EXIT.                                                       00035720
+           EXIT.                                                        00035730
+      **********************************                                00035740
+       2008-SHIFT-HIST-WINDOW.                                          00035750
+      **********************************                                00035760
+      * Slide both windows down by one slot (1 to 2, 2 to 3 and so on)  00035770
+      *  to make room for the newest entry at the end.                  00035780
+           MOVE WS-HIST-WINDOW (WS-HIST-MOVE-SUB + 1)                   00035790
+                TO WS-HIST-WINDOW (WS-HIST-MOVE-SUB).                   00035800
+           MOVE WS-HIST-WINDOW-DEATHS (WS-HIST-MOVE-SUB + 1)            00035800
+                TO WS-HIST-WINDOW-DEATHS (WS-HIST-MOVE-SUB).            00035800
+           ADD 1 TO WS-HIST-MOVE-SUB.                                   00035810
+           IF WS-HIST-MOVE-SUB < 7 THEN                                 00035820
+               GO TO 2008-SHIFT-HIST-WINDOW.                            00035830
+       2008-EXIT.                                                       00035840
+           EXIT.                                                        00035850
+      **********************************                                00035855
+       2009-WRITE-CSV-EXTRACT.                                          00035860
+      **********************************                                00035865
+      * A plain CSV extract of every country's totals, alongside the    00035870
+      *  printed report, for callers that want the figures machine-     00035875
+      *  readable instead of reading the SYSPRINT listing. Also carries 00035880
+      *  the day-over-day delta worked out by 2005-GET-DELTA-FOR-JUMP;  00035880
+      *  a newly-reporting country (no COVID19.DATA.TOTCPREV match)     00035880
+      *  gets a blank delta instead of a spurious jump.                 00035880
+           MOVE TOT-COUNTRYCODE TO CSV-COUNTRYCODE.                     00035885
+           MOVE TOT-COUNTRYNAME TO CSV-COUNTRYNAME.                     00035895
+           MOVE TOT-CASES       TO CSV-CASES.                           00035895
+           MOVE TOT-DEATHS      TO CSV-DEATHS.                          00035900
+           IF JUMP-FOUND THEN                                           00035900
+               PERFORM 2010-SET-CSV-DELTAS THRU 2010-EXIT               00035900
+           ELSE                                                         00035900
+               MOVE SPACES TO CSV-DELTA-CASES-SIGN                      00035900
+                              CSV-DELTA-DEATHS-SIGN                     00035900
+               MOVE 0 TO CSV-DELTA-CASES CSV-DELTA-DEATHS.              00035900
+           WRITE CSV-RECORD.                                            00035905
+       2009-EXIT.                                                       00035910
+           EXIT.                                                        00035915
+      **********************************                                00035916
+       2010-SET-CSV-DELTAS.                                             00035917
+      **********************************                                00035918
+           COMPUTE CSV-DELTA-CASES  = TOT-CASES  - WS-JUMP-CASES-PREV.  00035919
+           COMPUTE CSV-DELTA-DEATHS = TOT-DEATHS - WS-JUMP-DEATHS-PREV. 00035920
+           IF TOT-CASES < WS-JUMP-CASES-PREV THEN                       00035921
+               MOVE '-' TO CSV-DELTA-CASES-SIGN                         00035922
+           ELSE                                                         00035923
+               MOVE '+' TO CSV-DELTA-CASES-SIGN.                        00035924
+           IF TOT-CASES = WS-JUMP-CASES-PREV THEN                       00035925
+               MOVE ' ' TO CSV-DELTA-CASES-SIGN.                        00035926
+           IF TOT-DEATHS < WS-JUMP-DEATHS-PREV THEN                     00035927
+               MOVE '-' TO CSV-DELTA-DEATHS-SIGN                        00035928
+           ELSE                                                         00035929
+               MOVE '+' TO CSV-DELTA-DEATHS-SIGN.                       00035930
+           IF TOT-DEATHS = WS-JUMP-DEATHS-PREV THEN                     00035931
+               MOVE ' ' TO CSV-DELTA-DEATHS-SIGN.                       00035932
+       2010-EXIT.                                                       00035933
+           EXIT.                                                        00035934
       **********************************                                00035406
        3000-UPDATE-TABLE-CASES.                                         00035502
       **********************************                                00035600
@@ -451,6 +768,98 @@
                GO TO 3101-DISPLACE-TABLE-DEATHS.                        00045102
        3101-EXIT.                                                       00045202
            EXIT.                                                        00045302
+      **********************************                                00045310
+       3002-UPDATE-TABLE-CFR.                                           00045320
+      **********************************                                00045330
+      * Same displacement idea as 3000/3001, but ranked by the          00045340
+      *  deaths/cases ratio instead of a raw total.                    00045350
+           COMPUTE WS-CFR-NEW ROUNDED = TOT-DEATHS / TOT-CASES * 100.   00045360
+           MOVE WS-TAB-CFR-RATE (WS-TABLE-SUB) TO WS-CFR.               00045370
+           IF WS-CFR-NEW > WS-CFR THEN                                  00045380
+               MOVE COUNTER-TAB-OCCURS TO WS-MOVE-SUB-DEST              00045390
+               MOVE COUNTER-TAB-OCCURS TO WS-MOVE-SUB-ORIG              00045400
+               SUBTRACT 1 FROM WS-MOVE-SUB-ORIG                         00045410
+               PERFORM 3102-DISPLACE-TABLE-CFR THRU 3102-EXIT           00045420
+               MOVE TOT-COUNTRYCODE                                     00045430
+                    TO WS-TAB-CFR-CCODE (WS-TABLE-SUB)                  00045440
+               MOVE TOT-COUNTRYNAME                                     00045450
+                    TO WS-TAB-CFR-CNAME (WS-TABLE-SUB)                  00045460
+               MOVE TOT-CASES                                           00045470
+                    TO WS-TAB-CFR-CASES (WS-TABLE-SUB)                  00045480
+               MOVE TOT-DEATHS                                          00045490
+                    TO WS-TAB-CFR-DEATHS (WS-TABLE-SUB)                 00045500
+               MOVE WS-CFR-NEW                                          00045510
+                    TO WS-TAB-CFR-RATE (WS-TABLE-SUB)                   00045520
+               MOVE COUNTER-TAB-OCCURS TO WS-TABLE-SUB.                 00045530
+           ADD 1 TO WS-TABLE-SUB.                                       00045540
+       3002-EXIT.                                                       00045550
+           EXIT.                                                        00045560
+      **********************************                                00045570
+       3102-DISPLACE-TABLE-CFR.                                         00045580
+      **********************************                                00045590
+           MOVE WS-TAB-CFR-CCODE (WS-MOVE-SUB-ORIG)                     00045600
+                TO WS-TAB-CFR-CCODE (WS-MOVE-SUB-DEST).                 00045610
+           MOVE WS-TAB-CFR-CNAME (WS-MOVE-SUB-ORIG)                     00045620
+                TO WS-TAB-CFR-CNAME (WS-MOVE-SUB-DEST).                 00045630
+           MOVE WS-TAB-CFR-CASES (WS-MOVE-SUB-ORIG)                     00045640
+                TO WS-TAB-CFR-CASES (WS-MOVE-SUB-DEST).                 00045650
+           MOVE WS-TAB-CFR-DEATHS (WS-MOVE-SUB-ORIG)                    00045660
+                TO WS-TAB-CFR-DEATHS (WS-MOVE-SUB-DEST).                00045670
+           MOVE WS-TAB-CFR-RATE (WS-MOVE-SUB-ORIG)                      00045680
+                TO WS-TAB-CFR-RATE (WS-MOVE-SUB-DEST).                  00045690
+           SUBTRACT 1 FROM WS-MOVE-SUB-ORIG.                            00045700
+           IF WS-MOVE-SUB-ORIG > WS-TABLE-SUB                           00045710
+             OR WS-MOVE-SUB-ORIG = WS-TABLE-SUB THEN                    00045720
+               SUBTRACT 1 FROM WS-MOVE-SUB-DEST                         00045730
+               GO TO 3102-DISPLACE-TABLE-CFR.                           00045740
+       3102-EXIT.                                                       00045750
+           EXIT.                                                        00045760
+      **********************************                                00045770
+       3003-UPDATE-TABLE-JUMP.                                          00045780
+      **********************************                                00045790
+      * Same displacement idea as 3000/3001, but ranked by the          00045800
+      *  day-over-day delta in cases (WS-JUMP-DELTA-SGN, worked out     00045805
+      *  once per country by 2005-GET-DELTA-FOR-JUMP), regardless of   00045807
+      *  where the country sits in the cases/deaths TOP10.             00045810
+           IF WS-JUMP-DELTA-SGN > WS-TAB-JUMP-DELTA (WS-TABLE-SUB) THEN 00045840
+               MOVE COUNTER-TAB-OCCURS TO WS-MOVE-SUB-DEST              00045845
+               MOVE COUNTER-TAB-OCCURS TO WS-MOVE-SUB-ORIG              00045850
+               SUBTRACT 1 FROM WS-MOVE-SUB-ORIG                         00045855
+               PERFORM 3103-DISPLACE-TABLE-JUMP THRU 3103-EXIT          00045860
+               MOVE TOT-COUNTRYCODE                                     00045865
+                    TO WS-TAB-JUMP-CCODE (WS-TABLE-SUB)                 00045870
+               MOVE TOT-COUNTRYNAME                                     00045875
+                    TO WS-TAB-JUMP-CNAME (WS-TABLE-SUB)                 00045880
+               MOVE TOT-CASES                                           00045885
+                    TO WS-TAB-JUMP-CASES (WS-TABLE-SUB)                 00045890
+               MOVE TOT-DEATHS                                          00045895
+                    TO WS-TAB-JUMP-DEATHS (WS-TABLE-SUB)                00045900
+               MOVE WS-JUMP-DELTA-SGN                                   00045905
+                    TO WS-TAB-JUMP-DELTA (WS-TABLE-SUB)                 00045910
+               MOVE COUNTER-TAB-OCCURS TO WS-TABLE-SUB.                 00045915
+           ADD 1 TO WS-TABLE-SUB.                                       00045920
+       3003-EXIT.                                                       00045860
+           EXIT.                                                        00045870
+      **********************************                                00045925
+       3103-DISPLACE-TABLE-JUMP.                                        00045930
+      **********************************                                00045935
+           MOVE WS-TAB-JUMP-CCODE (WS-MOVE-SUB-ORIG)                    00045940
+                TO WS-TAB-JUMP-CCODE (WS-MOVE-SUB-DEST).                00045945
+           MOVE WS-TAB-JUMP-CNAME (WS-MOVE-SUB-ORIG)                    00045950
+                TO WS-TAB-JUMP-CNAME (WS-MOVE-SUB-DEST).                00045955
+           MOVE WS-TAB-JUMP-CASES (WS-MOVE-SUB-ORIG)                    00045960
+                TO WS-TAB-JUMP-CASES (WS-MOVE-SUB-DEST).                00045965
+           MOVE WS-TAB-JUMP-DEATHS (WS-MOVE-SUB-ORIG)                   00045970
+                TO WS-TAB-JUMP-DEATHS (WS-MOVE-SUB-DEST).               00045975
+           MOVE WS-TAB-JUMP-DELTA (WS-MOVE-SUB-ORIG)                    00045980
+                TO WS-TAB-JUMP-DELTA (WS-MOVE-SUB-DEST).                00045985
+           SUBTRACT 1 FROM WS-MOVE-SUB-ORIG.                            00045990
+           IF WS-MOVE-SUB-ORIG > WS-TABLE-SUB                           00045995
+             OR WS-MOVE-SUB-ORIG = WS-TABLE-SUB THEN                    00045998
+               SUBTRACT 1 FROM WS-MOVE-SUB-DEST                         00045999
+               GO TO 3103-DISPLACE-TABLE-JUMP.                          00046000
+       3103-EXIT.                                                       00046005
+           EXIT.                                                        00046010
       **********************************                                00045400
        4000-PRINT-TOP10-CASES.                                          00045502
       **********************************                                00045602
@@ -487,39 +896,73 @@
                GO TO 4001-PRINT-TOP10-DEATHS.                           00048702
        4001-EXIT.                                                       00048802
            EXIT.                                                        00048902
+      **********************************                                00048910
+       4002-PRINT-TOP10-CFR.                                            00048920
+      **********************************                                00048930
+           MOVE WS-TAB-CFR-CCODE (WS-TABLE-SUB)                         00048940
+                TO WS-CTR-COUNTRYCODE.                                  00048950
+           MOVE WS-TAB-CFR-CNAME (WS-TABLE-SUB)                         00048960
+                TO WS-CTR-CNAME-NAME.                                   00048970
+           MOVE WS-TAB-CFR-CASES (WS-TABLE-SUB)  TO WS-CTR-CASES.       00048980
+           MOVE WS-TAB-CFR-DEATHS (WS-TABLE-SUB) TO WS-CTR-DEATHS.      00048990
+           MOVE WS-TAB-CFR-RATE (WS-TABLE-SUB)   TO WS-CTR-CFR.         00049000
+           MOVE SPACES                            TO WS-CTR-CNAME-FAV.  00049010
+           PERFORM 5001-MARK-IF-FAVOURITE THRU 5001-EXIT.               00049020
+           PERFORM 5000-GET-CTRY-DELTAS THRU 5000-EXIT.                 00049030
+           GENERATE TOP10-CFR-DETAIL.                                   00049040
+           ADD 1 TO WS-TABLE-SUB.                                       00049050
+           IF WS-TABLE-SUB < COUNTER-TAB-OCCURS                         00049060
+             OR WS-TABLE-SUB = COUNTER-TAB-OCCURS THEN                  00049070
+               GO TO 4002-PRINT-TOP10-CFR.                              00049080
+       4002-EXIT.                                                       00049090
+           EXIT.                                                        00049100
+      **********************************                                00049110
+       4003-PRINT-TOP10-JUMP.                                           00049120
+      **********************************                                00049130
+           MOVE WS-TAB-JUMP-CCODE (WS-TABLE-SUB)                        00049140
+                TO WS-CTR-COUNTRYCODE.                                  00049150
+           MOVE WS-TAB-JUMP-CNAME (WS-TABLE-SUB)                        00049160
+                TO WS-CTR-CNAME-NAME.                                   00049170
+           MOVE WS-TAB-JUMP-CASES (WS-TABLE-SUB)  TO WS-CTR-CASES.      00049180
+           MOVE WS-TAB-JUMP-DEATHS (WS-TABLE-SUB) TO WS-CTR-DEATHS.     00049190
+           MOVE WS-TAB-JUMP-DELTA (WS-TABLE-SUB)                        00049195
+                TO WS-CTR-JUMP-DELTA.                                   00049200
+           MOVE SPACES                            TO WS-CTR-CNAME-FAV.  00049210
+           PERFORM 5001-MARK-IF-FAVOURITE THRU 5001-EXIT.               00049220
+           PERFORM 5000-GET-CTRY-DELTAS THRU 5000-EXIT.                 00049230
+           GENERATE TOP10-JUMP-DETAIL.                                  00049240
+           ADD 1 TO WS-TABLE-SUB.                                       00049250
+           IF WS-TABLE-SUB < COUNTER-TAB-OCCURS                         00049260
+             OR WS-TABLE-SUB = COUNTER-TAB-OCCURS THEN                  00049270
+               GO TO 4003-PRINT-TOP10-JUMP.                             00049280
+       4003-EXIT.                                                       00049290
+           EXIT.                                                        00049300
       **********************************                                00049002
        4100-PROCESS-FAVOURITES.                                         00049103
       **********************************                                00049202
-           IF WS-FAV-CC-1 IS ALPHABETIC THEN                            00049303
-               MOVE 1 TO WS-TABLE-SUB-FAVS                              00049403
-               PERFORM 4101-PRINT-FAV THRU 4101-EXIT.                   00049503
-           IF WS-FAV-CC-2 IS ALPHABETIC THEN                            00049603
-               MOVE 2 TO WS-TABLE-SUB-FAVS                              00049703
-               PERFORM 4101-PRINT-FAV THRU 4101-EXIT.                   00049803
-           IF WS-FAV-CC-3 IS ALPHABETIC THEN                            00049903
-               MOVE 3 TO WS-TABLE-SUB-FAVS                              00050003
-               PERFORM 4101-PRINT-FAV THRU 4101-EXIT.                   00050103
-           IF WS-FAV-CC-4 IS ALPHABETIC THEN                            00050203
-               MOVE 4 TO WS-TABLE-SUB-FAVS                              00050303
-               PERFORM 4101-PRINT-FAV THRU 4101-EXIT.                   00050403
-           IF WS-FAV-CC-5 IS ALPHABETIC THEN                            00050503
-               MOVE 5 TO WS-TABLE-SUB-FAVS                              00050603
-               PERFORM 4101-PRINT-FAV THRU 4101-EXIT.                   00050703
+           MOVE 1 TO WS-TABLE-SUB-FAVS.                                 00049210
+           PERFORM 4101-PRINT-FAV THRU 4101-EXIT                        00049220
+               UNTIL WS-TABLE-SUB-FAVS > WS-FAV-COUNT.                  00049230
        4100-EXIT.                                                       00050803
            EXIT.                                                        00050903
       **********************************                                00051003
        4101-PRINT-FAV.                                                  00051103
       **********************************                                00051203
-           MOVE WS-TAB-FAVS-CCODE (WS-TABLE-SUB-FAVS)                   00051306
-                TO WS-CTR-COUNTRYCODE.                                  00051406
-           MOVE WS-TAB-FAVS-CNAME (WS-TABLE-SUB-FAVS)                   00051503
-                TO WS-CTR-COUNTRYNAME.                                  00051603
-           MOVE WS-TAB-FAVS-CASES (WS-TABLE-SUB-FAVS)                   00051703
-                TO WS-CTR-CASES.                                        00051803
-           MOVE WS-TAB-FAVS-DEATHS (WS-TABLE-SUB-FAVS)                  00051903
-                TO WS-CTR-DEATHS.                                       00052003
-           PERFORM 5000-GET-CTRY-DELTAS THRU 5000-EXIT.                 00052106
-           GENERATE TOP10-DETAIL.                                       00052202
+      * A favourite country not present in TOTCNTRY-FILE leaves its     00051220
+      *  slot blank, so there is nothing to print for it.               00051230
+           IF WS-TAB-FAVS-CCODE (WS-TABLE-SUB-FAVS) NOT = SPACES THEN   00051240
+               MOVE WS-TAB-FAVS-CCODE (WS-TABLE-SUB-FAVS)               00051306
+                    TO WS-CTR-COUNTRYCODE                               00051406
+               MOVE WS-TAB-FAVS-CNAME (WS-TABLE-SUB-FAVS)               00051503
+                    TO WS-CTR-COUNTRYNAME                               00051603
+               MOVE WS-TAB-FAVS-CASES (WS-TABLE-SUB-FAVS)               00051703
+                    TO WS-CTR-CASES                                     00051803
+               MOVE WS-TAB-FAVS-DEATHS (WS-TABLE-SUB-FAVS)              00051903
+                    TO WS-CTR-DEATHS                                    00052003
+               PERFORM 5000-GET-CTRY-DELTAS THRU 5000-EXIT              00052106
+               PERFORM 5002-GET-CTRY-TREND  THRU 5002-EXIT              00052150
+               GENERATE FAVOURITE-DETAIL.                               00052202
+           ADD 1 TO WS-TABLE-SUB-FAVS.                                  00052250
        4101-EXIT.                                                       00052303
            EXIT.                                                        00052402
       **********************************                                00052506
@@ -532,25 +975,48 @@
            CLOSE TOTCPREV-FILE.                                         00053206
        5000-EXIT.                                                       00053306
            EXIT.                                                        00053406
+      **********************************                                00053420
+       5002-GET-CTRY-TREND.                                             00053430
+      **********************************                                00053440
+      * Work out a 7-day average of new daily cases and deaths for a    00053450
+      *  favourite, by scanning the rolling history file HISTCNTRY-FILE 00053460
+      *  and keeping only the most recent 7 entries for this country.   00053470
+           MOVE 0 TO WS-HIST-WINDOW-COUNT.                              00053480
+           OPEN INPUT HISTCNTRY-FILE.                                   00053490
+           MOVE 'N' TO END-OF-FILE.                                     00053500
+           PERFORM 1003-READ-HIST-RECORD THRU 1003-EXIT                 00053510
+               UNTIL EOF.                                               00053520
+           CLOSE HISTCNTRY-FILE.                                        00053530
+           IF WS-HIST-WINDOW-COUNT > 1 THEN                             00053540
+               COMPUTE WS-CTR-TREND-AVG ROUNDED =                       00053550
+                   (WS-HIST-WINDOW (WS-HIST-WINDOW-COUNT)               00053560
+                    - WS-HIST-WINDOW (1))                               00053570
+                   / (WS-HIST-WINDOW-COUNT - 1)                         00053580
+               COMPUTE WS-CTR-DEATHS-TREND-AVG ROUNDED =                00053580
+                   (WS-HIST-WINDOW-DEATHS (WS-HIST-WINDOW-COUNT)        00053580
+                    - WS-HIST-WINDOW-DEATHS (1))                        00053580
+                   / (WS-HIST-WINDOW-COUNT - 1)                         00053580
+           ELSE                                                         00053590
+               MOVE 0 TO WS-CTR-TREND-AVG WS-CTR-DEATHS-TREND-AVG.      00053600
+       5002-EXIT.                                                       00053610
+           EXIT.                                                        00053620
       **********************************                                00053507
        5001-MARK-IF-FAVOURITE.                                          00053607
       **********************************                                00053707
-           IF WS-CTR-COUNTRYCODE = WS-FAV-CC-1 THEN                     00053807
-               MOVE '* ' TO WS-CTR-CNAME-FAV                            00053907
-               GO TO 5001-EXIT.                                         00054007
-           IF WS-CTR-COUNTRYCODE = WS-FAV-CC-2 THEN                     00054107
-               MOVE '* ' TO WS-CTR-CNAME-FAV                            00054207
-               GO TO 5001-EXIT.                                         00054307
-           IF WS-CTR-COUNTRYCODE = WS-FAV-CC-3 THEN                     00054407
-               MOVE '* ' TO WS-CTR-CNAME-FAV                            00054507
-               GO TO 5001-EXIT.                                         00054607
-           IF WS-CTR-COUNTRYCODE = WS-FAV-CC-4 THEN                     00054707
-               MOVE '* ' TO WS-CTR-CNAME-FAV                            00054807
-               GO TO 5001-EXIT.                                         00054907
-           IF WS-CTR-COUNTRYCODE = WS-FAV-CC-5 THEN                     00055007
-               MOVE '* ' TO WS-CTR-CNAME-FAV.                           00055107
+           MOVE 1 TO WS-TABLE-SUB-FAVS.                                 00053710
+           PERFORM 5001A-CHECK-ONE-CODE THRU 5001A-EXIT                 00053720
+               UNTIL WS-TABLE-SUB-FAVS > WS-FAV-COUNT                   00053730
+                  OR WS-CTR-CNAME-FAV = '* '.                           00053740
        5001-EXIT.                                                       00055207
            EXIT.                                                        00055307
+      **********************************                                00055310
+       5001A-CHECK-ONE-CODE.                                            00055320
+      **********************************                                00055330
+           IF WS-CTR-COUNTRYCODE = WS-TAB-FAV-CODES (WS-TABLE-SUB-FAVS) 00055340
+               THEN MOVE '* ' TO WS-CTR-CNAME-FAV.                      00055350
+           ADD 1 TO WS-TABLE-SUB-FAVS.                                  00055360
+       5001A-EXIT.                                                      00055370
+           EXIT.                                                        00055380
       ******************************************************************00055400
 /*                                                                      00055500
 //LKED.SYSLIB  DD DISP=SHR,DSNAME=SYS1.COBLIB                           00055600
