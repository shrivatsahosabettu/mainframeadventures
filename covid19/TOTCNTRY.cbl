@@ -25,6 +25,15 @@
        FILE-CONTROL.                                                    00002501
            SELECT DAILY-FILE     ASSIGN DA-S-DAYFIL.                    00002601
            SELECT TOTCNTRY-FILE  ASSIGN DA-S-TOTCTR.                    00002702
+           SELECT HISTCNTRY-FILE ASSIGN DA-S-HISTCTR.                   00002703
+           SELECT REGNCNTRY-FILE ASSIGN DA-S-REGCTR.                    00002704
+           SELECT TOTREGN-FILE   ASSIGN DA-S-TOTREGN.                   00002705
+           SELECT CHKPOINT-FILE  ASSIGN DA-S-CHKPNT                     00002706
+                                 FILE STATUS IS WS-CHKPOINT-STATUS.     00002707
+           SELECT RECONCILE-FILE ASSIGN DA-S-RECON.                     00002708
+           SELECT SEQWARN-FILE   ASSIGN DA-S-SEQWRN.                    00002709
+           SELECT TOTCPREV-FILE  ASSIGN DA-S-TOTPRV.                    00002710
+           SELECT DELTA-FILE     ASSIGN DA-S-DELTA.                     00002711
       ******************************************************************00002801
        DATA DIVISION.                                                   00002901
       ******************************************************************00003001
@@ -53,28 +62,221 @@
            BLOCK CONTAINS 0 RECORDS                                     00005302
            RECORD CONTAINS 59 CHARACTERS.                               00005402
        01  TOT-RECORD             PIC X(59).                            00005502
+      *******************                                               00005503
+       FD  HISTCNTRY-FILE                                                00005504
+      *******************                                               00005505
+           RECORDING MODE F                                             00005506
+           LABEL RECORDS ARE STANDARD                                   00005507
+           BLOCK CONTAINS 0 RECORDS                                     00005508
+           RECORD CONTAINS 67 CHARACTERS.                               00005509
+       01  HIST-RECORD.                                                 00005510
+           05 HIST-DATE           PIC X(08).                            00005511
+           05 HIST-COUNTRYCODE    PIC A(03).                            00005512
+           05 HIST-CASES          PIC 9(08).                            00005513
+           05 HIST-DEATHS         PIC 9(08).                            00005514
+           05 HIST-COUNTRYNAME    PIC X(40).                            00005515
+      *******************                                               00005516
+       FD  REGNCNTRY-FILE                                               00005517
+      *******************                                               00005518
+           LABEL RECORDS ARE STANDARD                                   00005519
+           BLOCK CONTAINS 0 RECORDS                                     00005520
+           RECORD CONTAINS 26 CHARACTERS.                                00005521
+       01  REGN-RECORD.                                                 00005522
+           05 REGN-COUNTRYCODE    PIC A(03).                            00005523
+           05 REGN-REGIONCODE     PIC A(03).                            00005524
+           05 REGN-REGIONNAME     PIC X(20).                            00005525
+      *******************                                               00005526
+       FD  TOTREGN-FILE                                                 00005527
+      *******************                                               00005528
+           RECORDING MODE F                                             00005529
+           LABEL RECORDS ARE STANDARD                                   00005530
+           BLOCK CONTAINS 0 RECORDS                                     00005531
+           RECORD CONTAINS 41 CHARACTERS.                                00005532
+       01  TOTREGN-RECORD.                                              00005533
+           05 TOTREGN-REGIONCODE  PIC A(03).                            00005534
+           05 TOTREGN-REGIONNAME  PIC X(20).                            00005535
+           05 TOTREGN-CASES       PIC 9(09).                            00005536
+           05 TOTREGN-DEATHS      PIC 9(09).                            00005537
+      *******************                                               00005538
+       FD  CHKPOINT-FILE                                                00005539
+      *******************                                               00005540
+           LABEL RECORDS ARE STANDARD                                   00005541
+           BLOCK CONTAINS 0 RECORDS                                     00005542
+           RECORD CONTAINS 8 CHARACTERS.                                00005543
+       01  CHKPOINT-RECORD         PIC 9(08).                           00005544
+      *******************                                               00005545
+       FD  RECONCILE-FILE                                                00005546
+      *******************                                               00005547
+           LABEL RECORDS ARE STANDARD                                   00005548
+           BLOCK CONTAINS 0 RECORDS                                     00005549
+           RECORD CONTAINS 57 CHARACTERS.                                00005550
+       01  RECON-RECORD.                                                 00005551
+           05 RECON-DAILY-COUNT    PIC 9(08).                           00005552
+           05 RECON-DAILY-CASES    PIC 9(09).                           00005553
+           05 RECON-DAILY-DEATHS   PIC 9(09).                           00005554
+           05 RECON-TOTCNTRY-CASES PIC 9(09).                           00005555
+           05 RECON-TOTCNTRY-DEATHS PIC 9(09).                          00005556
+           05 RECON-TOTCNTRY-COUNT PIC 9(08).                           00005556
+           05 RECON-REBREAK-COUNT  PIC 9(04).                           00005556
+           05 RECON-STATUS         PIC X.                               00005557
+              88 RECON-BALANCED               VALUE 'B'.                00005558
+              88 RECON-BALANCED-WITH-SPLITS   VALUE 'S'.                00005558
+              88 RECON-OUT-OF-BALANCE         VALUE 'U'.                00005559
+      *******************                                               00005560
+       FD  SEQWARN-FILE                                                  00005561
+      *******************                                               00005562
+           LABEL RECORDS ARE STANDARD                                   00005563
+           BLOCK CONTAINS 0 RECORDS                                     00005564
+           RECORD CONTAINS 85 CHARACTERS.                                00005565
+       01  SEQWARN-RECORD.                                               00005566
+           05 SEQWARN-COUNTRYCODE  PIC A(03).                           00005567
+           05 FILLER               PIC X.                               00005568
+           05 SEQWARN-COUNTRYNAME  PIC X(40).                           00005569
+           05 FILLER               PIC X.                               00005570
+           05 SEQWARN-PRIOR-NAME   PIC X(40).                           00005571
+      *******************                                               00005572
+       FD  TOTCPREV-FILE                                                 00005573
+      *******************                                               00005574
+           RECORDING MODE F                                              00005575
+           LABEL RECORDS ARE STANDARD                                   00005576
+           BLOCK CONTAINS 0 RECORDS                                     00005577
+           RECORD CONTAINS 59 CHARACTERS.                                00005578
+       01  PRV-RECORD.                                                   00005579
+           05 PRV-COUNTRYCODE         PIC A(03).                        00005580
+           05 PRV-CASES               PIC 9(08).                        00005581
+           05 PRV-DEATHS              PIC 9(08).                        00005582
+           05 PRV-COUNTRYNAME         PIC X(40).                        00005583
+      *******************                                               00005584
+       FD  DELTA-FILE                                                    00005585
+      *******************                                               00005586
+           LABEL RECORDS ARE STANDARD                                   00005587
+           BLOCK CONTAINS 0 RECORDS                                     00005588
+           RECORD CONTAINS 63 CHARACTERS.                                00005589
+       01  DELTA-RECORD.                                                 00005590
+           05 DELTA-COUNTRYCODE    PIC A(03).                           00005591
+           05 FILLER                PIC X.                              00005592
+           05 DELTA-COUNTRYNAME    PIC X(40).                           00005593
+           05 FILLER                PIC X.                              00005594
+           05 DELTA-STATUS          PIC X(18).                          00005595
       **********************************                                00005601
        WORKING-STORAGE SECTION.                                         00005701
       **********************************                                00005801
        01  SWITCHES.                                                    00005901
            05 END-OF-FILE         PIC X      VALUE 'N'.                 00006002
               88 EOF                         VALUE 'Y'.                 00006102
+           05 WS-RTOT-FOUND       PIC X      VALUE 'N'.                 00006103
+              88 RTOT-FOUND                  VALUE 'Y'.                 00006104
+           05 WS-RESTART-SW       PIC X      VALUE 'N'.                 00006113
+              88 RESTARTING                  VALUE 'Y'.                 00006114
+           05 WS-FLUSHED-FOUND    PIC X      VALUE 'N'.                 00006114
+              88 FLUSHED-FOUND               VALUE 'Y'.                 00006114
+       01  COUNTERS.                                                    00006105
+           05 COUNTER-MAX-REGION-MAP PIC 999 VALUE 100.                 00006106
+           05 COUNTER-MAX-REGIONS    PIC 99  VALUE 20.                  00006107
+           05 WS-MAP-COUNT           PIC 999 VALUE 0.                   00006108
+           05 WS-RTOT-COUNT          PIC 99  VALUE 0.                   00006109
+           05 WS-DAILY-REC-COUNT     PIC 9(08) VALUE 0.                 00006115
+           05 WS-CHECKPOINT-COUNT    PIC 9(08) VALUE 0.                 00006116
+           05 WS-DAILY-CASES-TOT     PIC 9(09) VALUE 0.                 00006118
+           05 WS-DAILY-DEATHS-TOT    PIC 9(09) VALUE 0.                 00006119
+           05 WS-TOTCNTRY-CASES-TOT  PIC 9(09) VALUE 0.                 00006120
+           05 WS-TOTCNTRY-DEATHS-TOT PIC 9(09) VALUE 0.                 00006121
+           05 WS-TOTCNTRY-REC-COUNT  PIC 9(08) VALUE 0.                 00006121
+           05 WS-REBREAK-COUNT       PIC 9(04) VALUE 0.                 00006121
+       01  WS-PREV-COUNTRYNAME       PIC X(40) VALUE SPACES.            00006122
+       01  SUBSCRIPTS.                                                  00006110
+           05 WS-MAP-SUB              PIC 999.                          00006111
+           05 WS-RTOT-SUB             PIC 99.                           00006112
+       01  WS-CHKPOINT-STATUS         PIC XX.                           00006117
        01  WS-TOTALS-RECORD.                                            00006202
            05 WS-TOT-COUNTRYCODE  PIC A(03).                            00006302
            05 WS-TOT-CASES        PIC 9(08).                            00006402
            05 WS-TOT-DEATHS       PIC 9(08).                            00006502
            05 WS-TOT-COUNTRYNAME  PIC X(40).                            00006603
+       01  WS-TODAYS-DATE.                                              00006610
+           05 TD-MONTH                PIC X(02).                        00006620
+           05 FILLER                  PIC X.                            00006630
+           05 TD-DAY                  PIC X(02).                        00006640
+           05 FILLER                  PIC X.                            00006650
+           05 TD-YEAR                 PIC X(02).                        00006660
+       01  REGION-MAP-DATA.                                             00006670
+           05 WS-TAB-REGION-MAP   OCCURS 100 TIMES.                     00006672
+              10 WS-MAP-CCODE         PIC A(03).                        00006674
+              10 WS-MAP-RCODE         PIC A(03).                        00006676
+              10 WS-MAP-RNAME         PIC X(20).                        00006678
+       01  REGION-TOTALS-DATA.                                          00006680
+           05 WS-TAB-REGION-TOT   OCCURS 20 TIMES.                      00006682
+              10 WS-RTOT-RCODE        PIC A(03).                        00006684
+              10 WS-RTOT-RNAME        PIC X(20).                        00006686
+              10 WS-RTOT-CASES        PIC 9(09).                        00006688
+              10 WS-RTOT-DEATHS       PIC 9(09).                        00006690
+       01  REGION-WORK-DATA.                                            00006692
+           05 WS-CTRY-RCODE           PIC A(03).                        00006694
+           05 WS-CTRY-RNAME           PIC X(20).                        00006696
+       01  PREV-COUNTRY-DATA.                                            00006697
+           05 COUNTER-MAX-PREV-CTRY PIC 999 VALUE 300.                  00006698
+           05 WS-PREV-CTRY-COUNT    PIC 999 VALUE 0.                    00006699
+           05 WS-PREV-CTRY-SUB      PIC 999.                            00006700
+           05 WS-TAB-PREV-CTRY   OCCURS 300 TIMES.                      00006701
+              10 WS-PREV-CTRY-CODE   PIC A(03).                         00006702
+              10 WS-PREV-CTRY-NAME   PIC X(40).                         00006703
+              10 WS-PREV-CTRY-SEEN   PIC X      VALUE 'N'.              00006704
+                 88 PREV-CTRY-SEEN              VALUE 'Y'.              00006705
+       01  FLUSHED-COUNTRY-DATA.                                        00006706
+      * Countries whose totals have already been written to             00006706
+      *  COVID19.DATA.TOTCNTRY this run. COVID19.DATA.DAILY should      00006706
+      *  never break to the same country twice (see 2007-CHECK-         00006706
+      *  COUNTRY-SEQUENCE), but if it does, this table stops the        00006706
+      *  second occurrence from writing a second HISTCNTRY-FILE row     00006706
+      *  or DELTA-FILE row for a country already recorded.              00006706
+           05 COUNTER-MAX-FLUSHED-CTRY PIC 999 VALUE 300.               00006706
+           05 WS-FLUSHED-CTRY-COUNT    PIC 999 VALUE 0.                 00006706
+           05 WS-FLUSHED-CTRY-SUB      PIC 999.                         00006706
+           05 WS-TAB-FLUSHED-CTRY   OCCURS 300 TIMES.                   00006706
+              10 WS-FLUSHED-CTRY-CODE   PIC A(03).                      00006706
       ******************************************************************00006701
        PROCEDURE DIVISION.                                              00006801
       ******************************************************************00006901
        0000-MAIN.                                                       00007001
-           OPEN INPUT  DAILY-FILE,                                      00007102
-                OUTPUT TOTCNTRY-FILE.                                   00007202
+           PERFORM 0003-LOAD-REGIONS    THRU 0003-EXIT.                 00007010
+           PERFORM 0006-LOAD-PREV-COUNTRIES THRU 0006-EXIT.             00007011
+           PERFORM 0004-CHECK-FOR-RESTART THRU 0004-EXIT.               00007012
+           OPEN INPUT DAILY-FILE.                                       00007014
+           OPEN OUTPUT DELTA-FILE.                                      00007015
+           IF RESTARTING THEN                                           00007016
+               PERFORM 0005-REBUILD-REGION-TOTALS THRU 0005-EXIT        00007018
+               OPEN EXTEND TOTCNTRY-FILE                                00007020
+               PERFORM 1005-SKIP-DAILY-RECORD THRU 1005-EXIT            00007022
+                   UNTIL EOF                                            00007024
+                      OR WS-DAILY-REC-COUNT NOT LESS THAN               00007026
+                         WS-CHECKPOINT-COUNT                            00007028
+      *        The last country skipped above is, by construction of    00007028
+      *        the checkpoint, already fully written to TOTCNTRY-FILE - 00007028
+      *        clear the running totals so the next (genuinely new)     00007028
+      *        country starts clean instead of re-triggering a flush    00007028
+      *        of an already-committed country.                        00007028
+               MOVE ZERO   TO WS-TOT-CASES  WS-TOT-DEATHS               00007028
+               MOVE SPACES TO WS-TOT-COUNTRYCODE WS-TOT-COUNTRYNAME     00007029
+           ELSE                                                         00007030
+               OPEN OUTPUT TOTCNTRY-FILE.                               00007032
+           OPEN EXTEND HISTCNTRY-FILE.                                  00007210
+           OPEN OUTPUT TOTREGN-FILE.                                    00007215
+           OPEN OUTPUT SEQWARN-FILE.                                    00007216
+           MOVE CURRENT-DATE TO WS-TODAYS-DATE.                         00007220
            PERFORM 1000-READ-DAILY-DATA THRU 1000-EXIT                  00007302
                UNTIL EOF.                                               00007402
-           WRITE TOT-RECORD FROM WS-TOTALS-RECORD.                      00007503
+           PERFORM 2001-RECORD-TOTALS-DATA THRU 2001-EXIT.               00007503
+           MOVE 0 TO WS-CHECKPOINT-COUNT.                               00007517
+           PERFORM 2006-WRITE-CHECKPOINT    THRU 2006-EXIT.             00007518
+           PERFORM 3100-WRITE-REGION-TOTALS THRU 3100-EXIT.             00007520
+           PERFORM 3102-WRITE-RECONCILIATION THRU 3102-EXIT.            00007521
+           PERFORM 3103-WRITE-STOPPED-REPORTING THRU 3103-EXIT.         00007522
            CLOSE DAILY-FILE,                                            00007602
-                 TOTCNTRY-FILE.                                         00007702
+                 TOTCNTRY-FILE,                                         00007610
+                 HISTCNTRY-FILE,                                        00007615
+                 TOTREGN-FILE,                                          00007617
+                 SEQWARN-FILE,                                          00007619
+                 DELTA-FILE.                                            00007620
        0000-EXIT.                                                       00007801
            STOP RUN.                                                    00007901
       **********************************                                00008001
@@ -83,6 +285,9 @@
            READ DAILY-FILE                                              00008302
                AT END MOVE 'Y' TO END-OF-FILE.                          00008402
            IF NOT EOF THEN                                              00008502
+               ADD 1 TO WS-DAILY-REC-COUNT                              00008550
+               ADD DAY-CASES  TO WS-DAILY-CASES-TOT                     00008560
+               ADD DAY-DEATHS TO WS-DAILY-DEATHS-TOT                    00008570
                PERFORM 2000-PROCESS-DAILY-DATA THRU 2000-EXIT.          00008602
        1000-EXIT.                                                       00008702
            EXIT.                                                        00008802
@@ -94,6 +299,7 @@
                ADD DAY-DEATHS TO WS-TOT-DEATHS                          00009402
            ELSE                                                         00009501
                PERFORM 2001-RECORD-TOTALS-DATA THRU 2001-EXIT           00009603
+               PERFORM 2007-CHECK-COUNTRY-SEQUENCE THRU 2007-EXIT       00009604
                MOVE DAY-CASES       TO WS-TOT-CASES                     00009702
                MOVE DAY-DEATHS      TO WS-TOT-DEATHS                    00009802
                MOVE DAY-COUNTRYCODE TO WS-TOT-COUNTRYCODE               00009903
@@ -103,10 +309,371 @@
       **********************************                                00010302
        2001-RECORD-TOTALS-DATA.                                         00010402
       **********************************                                00010502
-           IF WS-TOT-COUNTRYCODE IS ALPHABETIC THEN                     00010603
-               WRITE TOT-RECORD     FROM WS-TOTALS-RECORD.              00010703
+           IF WS-TOT-COUNTRYCODE NOT = SPACES THEN                      00010603
+               WRITE TOT-RECORD     FROM WS-TOTALS-RECORD               00010703
+               ADD 1 TO WS-TOTCNTRY-REC-COUNT                           00010705
+               PERFORM 2003-ROLLUP-REGION-DATA  THRU 2003-EXIT          00010706
+               ADD WS-TOT-CASES  TO WS-TOTCNTRY-CASES-TOT               00010706
+               ADD WS-TOT-DEATHS TO WS-TOTCNTRY-DEATHS-TOT              00010707
+               COMPUTE WS-CHECKPOINT-COUNT = WS-DAILY-REC-COUNT - 1     00010707
+               PERFORM 2006-WRITE-CHECKPOINT    THRU 2006-EXIT          00010708
+      *        A country that already appears on COVID19.DATA.TOTCNTRY 00010709
+      *        this run (an out-of-sequence re-break) must not get a   00010709
+      *        second HISTCNTRY/DELTA entry - only its first totals    00010709
+      *        record drives history and newly-reporting checks.       00010709
+               MOVE 'N' TO WS-FLUSHED-FOUND                             00010709
+               MOVE 1 TO WS-FLUSHED-CTRY-SUB                            00010709
+               PERFORM 2011-FIND-FLUSHED-COUNTRY THRU 2011-EXIT         00010709
+                   UNTIL WS-FLUSHED-CTRY-SUB > WS-FLUSHED-CTRY-COUNT    00010709
+                      OR FLUSHED-FOUND                                  00010709
+               IF FLUSHED-FOUND THEN                                    00010709
+                   ADD 1 TO WS-REBREAK-COUNT                            00010709
+               ELSE                                                     00010709
+                   PERFORM 2012-ADD-FLUSHED-COUNTRY THRU 2012-EXIT      00010709
+                   PERFORM 2002-RECORD-HISTORY-DATA THRU 2002-EXIT      00010709
+                   PERFORM 2008-CHECK-NEWLY-REPORTING THRU 2008-EXIT.   00010709
        2001-EXIT.                                                       00010802
            EXIT.                                                        00010902
+      **********************************                                00010910
+       2002-RECORD-HISTORY-DATA.                                        00010920
+      **********************************                                00010930
+      * Keep a rolling day-by-day history of each country's totals,     00010940
+      *  so REPCNTRY can work out trends (e.g. 7-day average).          00010950
+           MOVE WS-TODAYS-DATE    TO HIST-DATE.                         00010960
+           MOVE WS-TOT-COUNTRYCODE TO HIST-COUNTRYCODE.                 00010970
+           MOVE WS-TOT-CASES      TO HIST-CASES.                        00010980
+           MOVE WS-TOT-DEATHS     TO HIST-DEATHS.                       00010990
+           MOVE WS-TOT-COUNTRYNAME TO HIST-COUNTRYNAME.                 00011000
+           WRITE HIST-RECORD.                                           00011005
+       2002-EXIT.                                                       00011010
+           EXIT.                                                        00011020
+      **********************************                                00011030
+       2003-ROLLUP-REGION-DATA.                                         00011040
+      **********************************                                00011050
+      * Look up the country's region in the map loaded by              00011060
+      *  0003-LOAD-REGIONS, and add its totals to that region's         00011070
+      *  running total. Countries with no mapping are left out of       00011080
+      *  COVID19.DATA.TOTREGN.                                          00011090
+           MOVE SPACES TO WS-CTRY-RCODE WS-CTRY-RNAME.                  00011100
+           MOVE 1 TO WS-MAP-SUB.                                        00011110
+           PERFORM 2004-FIND-REGION-FOR-COUNTRY THRU 2004-EXIT          00011120
+               UNTIL WS-MAP-SUB > WS-MAP-COUNT                          00011130
+                  OR WS-CTRY-RCODE NOT = SPACES.                        00011140
+           IF WS-CTRY-RCODE NOT = SPACES THEN                           00011150
+               MOVE 'N' TO WS-RTOT-FOUND                                00011160
+               MOVE 1 TO WS-RTOT-SUB                                    00011170
+               PERFORM 2005-ADD-TO-REGION-TOTAL THRU 2005-EXIT          00011180
+                   UNTIL WS-RTOT-SUB > WS-RTOT-COUNT                    00011190
+                      OR RTOT-FOUND                                     00011200
+               IF NOT RTOT-FOUND                                        00011210
+                 AND WS-RTOT-COUNT < COUNTER-MAX-REGIONS THEN           00011220
+                   ADD 1 TO WS-RTOT-COUNT                               00011230
+                   MOVE WS-CTRY-RCODE TO WS-RTOT-RCODE  (WS-RTOT-COUNT) 00011240
+                   MOVE WS-CTRY-RNAME TO WS-RTOT-RNAME  (WS-RTOT-COUNT) 00011250
+                   MOVE WS-TOT-CASES  TO WS-RTOT-CASES  (WS-RTOT-COUNT) 00011260
+                   MOVE WS-TOT-DEATHS TO WS-RTOT-DEATHS (WS-RTOT-COUNT).00011270
+       2003-EXIT.                                                       00011280
+           EXIT.                                                        00011290
+      **********************************                                00011300
+       2004-FIND-REGION-FOR-COUNTRY.                                    00011310
+      **********************************                                00011320
+           IF WS-TOT-COUNTRYCODE = WS-MAP-CCODE (WS-MAP-SUB) THEN       00011330
+               MOVE WS-MAP-RCODE (WS-MAP-SUB) TO WS-CTRY-RCODE          00011340
+               MOVE WS-MAP-RNAME (WS-MAP-SUB) TO WS-CTRY-RNAME.         00011350
+           ADD 1 TO WS-MAP-SUB.                                         00011360
+       2004-EXIT.                                                       00011370
+           EXIT.                                                        00011380
+      **********************************                                00011390
+       2005-ADD-TO-REGION-TOTAL.                                        00011400
+      **********************************                                00011410
+           IF WS-CTRY-RCODE = WS-RTOT-RCODE (WS-RTOT-SUB) THEN          00011420
+               ADD WS-TOT-CASES  TO WS-RTOT-CASES  (WS-RTOT-SUB)        00011430
+               ADD WS-TOT-DEATHS TO WS-RTOT-DEATHS (WS-RTOT-SUB)        00011440
+               MOVE 'Y' TO WS-RTOT-FOUND.                               00011450
+           ADD 1 TO WS-RTOT-SUB.                                        00011460
+       2005-EXIT.                                                       00011470
+           EXIT.                                                        00011480
+      **********************************                                00011481
+       2007-CHECK-COUNTRY-SEQUENCE.                                     00011482
+      **********************************                                00011483
+      * COVID19.DATA.DAILY is expected sorted by country name so that   00011484
+      *  each country's rows form one contiguous group. If a new group 00011485
+      *  does not sort after the highest country name seen so far, the 00011486
+      *  same country will end up with two totals records - log it.    00011487
+           IF DAY-COUNTRYNAME NOT > WS-PREV-COUNTRYNAME                 00011488
+               PERFORM 2010-WRITE-SEQ-WARNING THRU 2010-EXIT            00011489
+           ELSE                                                         00011490
+               MOVE DAY-COUNTRYNAME TO WS-PREV-COUNTRYNAME.             00011491
+       2007-EXIT.                                                       00011492
+           EXIT.                                                        00011493
+      **********************************                                00011494
+       2010-WRITE-SEQ-WARNING.                                          00011495
+      **********************************                                00011496
+           MOVE DAY-COUNTRYCODE     TO SEQWARN-COUNTRYCODE.             00011497
+           MOVE DAY-COUNTRYNAME     TO SEQWARN-COUNTRYNAME.             00011498
+           MOVE WS-PREV-COUNTRYNAME TO SEQWARN-PRIOR-NAME.              00011499
+           WRITE SEQWARN-RECORD.                                        00011500
+       2010-EXIT.                                                       00011501
+           EXIT.                                                        00011502
+      **********************************                                00011503
+       2008-CHECK-NEWLY-REPORTING.                                      00011504
+      **********************************                                00011505
+      * Match this country's total against yesterday's COVID19.DATA.   00011506
+      *  TOTCPREV; if it is not there, the country has started          00011507
+      *  reporting since the last run and goes onto DELTA-FILE. Either 00011508
+      *  way flag it seen, so any COVID19.DATA.TOTCPREV country left    00011509
+      *  unseen by the end of the run has stopped reporting.            00011510
+           MOVE 'N' TO WS-RTOT-FOUND.                                   00011511
+           MOVE 1 TO WS-PREV-CTRY-SUB.                                  00011512
+           PERFORM 2009-FIND-PREV-COUNTRY THRU 2009-EXIT                00011513
+               UNTIL WS-PREV-CTRY-SUB > WS-PREV-CTRY-COUNT              00011514
+                  OR RTOT-FOUND.                                        00011515
+           IF NOT RTOT-FOUND THEN                                       00011516
+               MOVE WS-TOT-COUNTRYCODE TO DELTA-COUNTRYCODE             00011517
+               MOVE WS-TOT-COUNTRYNAME TO DELTA-COUNTRYNAME             00011518
+               MOVE 'NEWLY REPORTING'  TO DELTA-STATUS                  00011519
+               WRITE DELTA-RECORD.                                      00011520
+       2008-EXIT.                                                       00011521
+           EXIT.                                                        00011522
+      **********************************                                00011523
+       2009-FIND-PREV-COUNTRY.                                          00011524
+      **********************************                                00011525
+           IF WS-TOT-COUNTRYCODE = WS-PREV-CTRY-CODE (WS-PREV-CTRY-SUB) 00011526
+               MOVE 'Y' TO WS-PREV-CTRY-SEEN (WS-PREV-CTRY-SUB)         00011527
+               MOVE 'Y' TO WS-RTOT-FOUND.                                00011528
+           ADD 1 TO WS-PREV-CTRY-SUB.                                   00011529
+       2009-EXIT.                                                       00011530
+           EXIT.                                                        00011531
+      **********************************                                00011532
+       2011-FIND-FLUSHED-COUNTRY.                                       00011533
+      **********************************                                00011534
+           IF WS-TOT-COUNTRYCODE = WS-FLUSHED-CTRY-CODE                 00011535
+                                    (WS-FLUSHED-CTRY-SUB) THEN           00011536
+               MOVE 'Y' TO WS-FLUSHED-FOUND.                            00011537
+           ADD 1 TO WS-FLUSHED-CTRY-SUB.                                00011538
+       2011-EXIT.                                                       00011539
+           EXIT.                                                        00011540
+      **********************************                                00011541
+       2012-ADD-FLUSHED-COUNTRY.                                        00011542
+      **********************************                                00011543
+           IF WS-FLUSHED-CTRY-COUNT < COUNTER-MAX-FLUSHED-CTRY THEN     00011544
+               ADD 1 TO WS-FLUSHED-CTRY-COUNT                           00011545
+               MOVE WS-TOT-COUNTRYCODE                                  00011546
+                    TO WS-FLUSHED-CTRY-CODE (WS-FLUSHED-CTRY-COUNT).    00011547
+       2012-EXIT.                                                       00011548
+           EXIT.                                                        00011549
+      **********************************                                00011490
+       0003-LOAD-REGIONS.                                               00011500
+      **********************************                                00011510
+      * Load the country-to-region mapping, a small parameter file     00011520
+      *  of country code / region code / region name, one record per   00011530
+      *  country (same idea as REPCNTRY's favourites parameter file).  00011540
+           OPEN INPUT REGNCNTRY-FILE.                                   00011550
+           MOVE 'N' TO END-OF-FILE.                                     00011560
+           PERFORM 1004-READ-REGION-MAP THRU 1004-EXIT                  00011570
+               UNTIL EOF.                                               00011580
+           CLOSE REGNCNTRY-FILE.                                        00011590
+           MOVE 'N' TO END-OF-FILE.                                     00011600
+       0003-EXIT.                                                       00011610
+           EXIT.                                                        00011620
+      **********************************                                00011630
+       1004-READ-REGION-MAP.                                            00011640
+      **********************************                                00011650
+           READ REGNCNTRY-FILE                                          00011660
+               AT END MOVE 'Y' TO END-OF-FILE.                          00011670
+           IF NOT EOF AND WS-MAP-COUNT < COUNTER-MAX-REGION-MAP THEN    00011680
+               ADD 1 TO WS-MAP-COUNT                                    00011690
+               MOVE REGN-COUNTRYCODE TO WS-MAP-CCODE (WS-MAP-COUNT)     00011700
+               MOVE REGN-REGIONCODE  TO WS-MAP-RCODE (WS-MAP-COUNT)     00011710
+               MOVE REGN-REGIONNAME  TO WS-MAP-RNAME (WS-MAP-COUNT).    00011720
+       1004-EXIT.                                                       00011730
+           EXIT.                                                        00011740
+      **********************************                                00011750
+       3100-WRITE-REGION-TOTALS.                                        00011760
+      **********************************                                00011770
+           MOVE 1 TO WS-RTOT-SUB.                                       00011780
+           PERFORM 3101-WRITE-ONE-REGION-TOTAL THRU 3101-EXIT           00011790
+               UNTIL WS-RTOT-SUB > WS-RTOT-COUNT.                       00011800
+       3100-EXIT.                                                       00011810
+           EXIT.                                                        00011820
+      **********************************                                00011830
+       3101-WRITE-ONE-REGION-TOTAL.                                     00011840
+      **********************************                                00011850
+           MOVE WS-RTOT-RCODE  (WS-RTOT-SUB) TO TOTREGN-REGIONCODE.     00011860
+           MOVE WS-RTOT-RNAME  (WS-RTOT-SUB) TO TOTREGN-REGIONNAME.     00011870
+           MOVE WS-RTOT-CASES  (WS-RTOT-SUB) TO TOTREGN-CASES.          00011880
+           MOVE WS-RTOT-DEATHS (WS-RTOT-SUB) TO TOTREGN-DEATHS.         00011890
+           WRITE TOTREGN-RECORD.                                        00011900
+           ADD 1 TO WS-RTOT-SUB.                                        00011910
+       3101-EXIT.                                                       00011920
+           EXIT.                                                        00011930
+      **********************************                                00011931
+       3102-WRITE-RECONCILIATION.                                       00011932
+      **********************************                                00011933
+      * The cases/deaths rolled up onto COVID19.DATA.TOTCNTR should add 00011934
+      *  up to the cases/deaths read from COVID19.DATA.DAILY - write a  00011935
+      *  one-record control-total file an operator can check before     00011936
+      *  trusting the run. RECON-TOTCNTRY-COUNT/RECON-REBREAK-COUNT are 00011937
+      *  also carried so a re-break split (2007-CHECK-COUNTRY-SEQUENCE) 00011937
+      *  is visible even in a run where the cases/deaths still balance. 00011937
+           MOVE WS-DAILY-REC-COUNT      TO RECON-DAILY-COUNT.           00011938
+           MOVE WS-DAILY-CASES-TOT      TO RECON-DAILY-CASES.           00011939
+           MOVE WS-DAILY-DEATHS-TOT     TO RECON-DAILY-DEATHS.          00011940
+           MOVE WS-TOTCNTRY-CASES-TOT   TO RECON-TOTCNTRY-CASES.        00011941
+           MOVE WS-TOTCNTRY-DEATHS-TOT  TO RECON-TOTCNTRY-DEATHS.       00011942
+           MOVE WS-TOTCNTRY-REC-COUNT   TO RECON-TOTCNTRY-COUNT.        00011942
+           MOVE WS-REBREAK-COUNT        TO RECON-REBREAK-COUNT.         00011942
+           IF WS-DAILY-CASES-TOT NOT = WS-TOTCNTRY-CASES-TOT            00011943
+              OR WS-DAILY-DEATHS-TOT NOT = WS-TOTCNTRY-DEATHS-TOT THEN  00011944
+               MOVE 'U' TO RECON-STATUS                                 00011945
+           ELSE                                                         00011946
+               IF WS-REBREAK-COUNT > 0 THEN                             00011946
+                   MOVE 'S' TO RECON-STATUS                             00011946
+               ELSE                                                     00011946
+                   MOVE 'B' TO RECON-STATUS.                            00011947
+           OPEN OUTPUT RECONCILE-FILE.                                  00011948
+           WRITE RECON-RECORD.                                          00011949
+           CLOSE RECONCILE-FILE.                                        00011950
+       3102-EXIT.                                                       00011951
+           EXIT.                                                        00011952
+      **********************************                                00011953
+       3103-WRITE-STOPPED-REPORTING.                                    00011954
+      **********************************                                00011955
+           MOVE 1 TO WS-PREV-CTRY-SUB.                                  00011956
+           PERFORM 3104-WRITE-ONE-STOPPED THRU 3104-EXIT                00011957
+               UNTIL WS-PREV-CTRY-SUB > WS-PREV-CTRY-COUNT.             00011958
+       3103-EXIT.                                                       00011959
+           EXIT.                                                        00011960
+      **********************************                                00011961
+       3104-WRITE-ONE-STOPPED.                                          00011962
+      **********************************                                00011963
+           IF NOT PREV-CTRY-SEEN (WS-PREV-CTRY-SUB) THEN                00011964
+               MOVE WS-PREV-CTRY-CODE (WS-PREV-CTRY-SUB)                00011965
+                                        TO DELTA-COUNTRYCODE            00011966
+               MOVE WS-PREV-CTRY-NAME (WS-PREV-CTRY-SUB)                00011967
+                                        TO DELTA-COUNTRYNAME            00011968
+               MOVE 'STOPPED REPORTING' TO DELTA-STATUS                 00011969
+               WRITE DELTA-RECORD.                                      00011970
+           ADD 1 TO WS-PREV-CTRY-SUB.                                   00011971
+       3104-EXIT.                                                       00011972
+           EXIT.                                                        00011973
+      **********************************                                00011940
+       0004-CHECK-FOR-RESTART.                                          00011950
+      **********************************                                00011960
+      * A checkpoint left behind by a prior run that did not reach      00011970
+      *  normal completion means this is a restart - pick up the       00011980
+      *  DAILY-FILE load after the last country fully committed to     00011990
+      *  COVID19.DATA.TOTCNTR rather than starting over.                00012000
+           MOVE 0 TO WS-CHECKPOINT-COUNT.                               00012010
+           MOVE 'N' TO WS-RESTART-SW.                                   00012015
+           OPEN INPUT CHKPOINT-FILE.                                    00012020
+           IF WS-CHKPOINT-STATUS = '00' THEN                            00012030
+               PERFORM 1006-READ-CHECKPOINT THRU 1006-EXIT              00012040
+               CLOSE CHKPOINT-FILE.                                     00012050
+           IF WS-CHECKPOINT-COUNT > 0 THEN                              00012060
+               MOVE 'Y' TO WS-RESTART-SW.                               00012070
+       0004-EXIT.                                                       00012110
+           EXIT.                                                        00012120
+      **********************************                                00012130
+       1006-READ-CHECKPOINT.                                            00012140
+      **********************************                                00012150
+           READ CHKPOINT-FILE INTO WS-CHECKPOINT-COUNT.                 00012160
+       1006-EXIT.                                                       00012170
+           EXIT.                                                        00012180
+      **********************************                                00012190
+       1005-SKIP-DAILY-RECORD.                                          00012200
+      **********************************                                00012210
+      * Re-read, but discard, the DAILY-FILE records that were          00012220
+      *  already rolled up into WS-TOTALS-RECORD before the prior run   00012230
+      *  stopped, so the country-break logic in 2000-PROCESS-DAILY-DATA00012240
+      *  resumes at the right place.                                    00012250
+           READ DAILY-FILE                                              00012260
+               AT END MOVE 'Y' TO END-OF-FILE.                          00012270
+           IF NOT EOF THEN                                              00012280
+               ADD 1 TO WS-DAILY-REC-COUNT                              00012290
+               ADD DAY-CASES  TO WS-DAILY-CASES-TOT                     00012292
+               ADD DAY-DEATHS TO WS-DAILY-DEATHS-TOT                    00012294
+               IF DAY-COUNTRYNAME = WS-TOT-COUNTRYNAME THEN             00012296
+                   ADD DAY-CASES  TO WS-TOT-CASES                       00012298
+                   ADD DAY-DEATHS TO WS-TOT-DEATHS                      00012299
+               ELSE                                                     00012301
+                   MOVE DAY-CASES       TO WS-TOT-CASES                 00012300
+                   MOVE DAY-DEATHS      TO WS-TOT-DEATHS                00012310
+                   MOVE DAY-COUNTRYCODE TO WS-TOT-COUNTRYCODE           00012320
+                   MOVE DAY-COUNTRYNAME TO WS-TOT-COUNTRYNAME.          00012330
+       1005-EXIT.                                                       00012340
+           EXIT.                                                        00012350
+      **********************************                                00012360
+       0005-REBUILD-REGION-TOTALS.                                      00012370
+      **********************************                                00012380
+      * On a restart, the region accumulator table built by             00012390
+      *  2003-ROLLUP-REGION-DATA only lives in WORKING-STORAGE, so      00012400
+      *  rebuild it from the COVID19.DATA.TOTCNTR records already       00012410
+      *  written by the run that checkpointed.                          00012420
+           MOVE 0 TO WS-RTOT-COUNT.                                      00012430
+           OPEN INPUT TOTCNTRY-FILE.                                    00012440
+           MOVE 'N' TO END-OF-FILE.                                     00012450
+           PERFORM 1007-READ-TOTCNTRY-FOR-REBUILD THRU 1007-EXIT        00012460
+               UNTIL EOF.                                               00012470
+           CLOSE TOTCNTRY-FILE.                                         00012480
+           MOVE 'N' TO END-OF-FILE.                                     00012490
+       0005-EXIT.                                                       00012500
+           EXIT.                                                        00012510
+      **********************************                                00012520
+       1007-READ-TOTCNTRY-FOR-REBUILD.                                  00012530
+      **********************************                                00012540
+           READ TOTCNTRY-FILE INTO WS-TOTALS-RECORD                     00012550
+               AT END MOVE 'Y' TO END-OF-FILE.                          00012560
+           IF NOT EOF THEN                                              00012570
+               ADD 1 TO WS-TOTCNTRY-REC-COUNT                           00012571
+               ADD WS-TOT-CASES  TO WS-TOTCNTRY-CASES-TOT               00012572
+               ADD WS-TOT-DEATHS TO WS-TOTCNTRY-DEATHS-TOT              00012574
+               PERFORM 2003-ROLLUP-REGION-DATA THRU 2003-EXIT            00012580
+               PERFORM 2008-CHECK-NEWLY-REPORTING THRU 2008-EXIT         00012581
+               PERFORM 2012-ADD-FLUSHED-COUNTRY THRU 2012-EXIT.         00012582
+       1007-EXIT.                                                       00012590
+           EXIT.                                                        00012600
+      **********************************                                00012601
+       0006-LOAD-PREV-COUNTRIES.                                        00012602
+      **********************************                                00012603
+      * Load yesterday's COVID19.DATA.TOTCPREV countries into a table,  00012604
+      *  the same way 0003-LOAD-REGIONS loads the region map, so this  00012605
+      *  run's countries can be checked off against it to spot newly   00012606
+      *  reporting and stopped reporting countries.                     00012607
+           OPEN INPUT TOTCPREV-FILE.                                    00012608
+           MOVE 'N' TO END-OF-FILE.                                     00012609
+           PERFORM 1008-READ-PREV-COUNTRY THRU 1008-EXIT                00012610
+               UNTIL EOF.                                               00012611
+           CLOSE TOTCPREV-FILE.                                         00012612
+           MOVE 'N' TO END-OF-FILE.                                     00012613
+       0006-EXIT.                                                       00012614
+           EXIT.                                                        00012615
+      **********************************                                00012616
+       1008-READ-PREV-COUNTRY.                                          00012617
+      **********************************                                00012618
+           READ TOTCPREV-FILE                                           00012619
+               AT END MOVE 'Y' TO END-OF-FILE.                          00012620
+           IF NOT EOF AND WS-PREV-CTRY-COUNT < COUNTER-MAX-PREV-CTRY    00012621
+               THEN                                                     00012622
+               ADD 1 TO WS-PREV-CTRY-COUNT                              00012623
+               MOVE PRV-COUNTRYCODE TO                                  00012624
+                        WS-PREV-CTRY-CODE (WS-PREV-CTRY-COUNT)          00012625
+               MOVE PRV-COUNTRYNAME TO                                  00012626
+                        WS-PREV-CTRY-NAME (WS-PREV-CTRY-COUNT)          00012627
+               MOVE 'N' TO WS-PREV-CTRY-SEEN (WS-PREV-CTRY-COUNT).      00012628
+       1008-EXIT.                                                       00012629
+           EXIT.                                                        00012630
+      **********************************                                00012610
+       2006-WRITE-CHECKPOINT.                                           00012620
+      **********************************                                00012630
+      * Overwrite the single-record checkpoint file with how far the    00012640
+      *  DAILY-FILE load has progressed. A count of zero (written on    00012650
+      *  normal completion) means there is nothing to restart.          00012660
+           OPEN OUTPUT CHKPOINT-FILE.                                   00012670
+           WRITE CHKPOINT-RECORD FROM WS-CHECKPOINT-COUNT.              00012680
+           CLOSE CHKPOINT-FILE.                                         00012690
+       2006-EXIT.                                                       00012700
+           EXIT.                                                        00012710
       ******************************************************************00011001
 /*                                                                      00011100
 //LKED.SYSLIB  DD DISP=SHR,DSNAME=SYS1.COBLIB                           00011200
